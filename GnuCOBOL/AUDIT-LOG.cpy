@@ -0,0 +1,8 @@
+      *> AUDIT-LOG.cpy
+      *> Record layout for the shared audit-trail log.  COPYed into
+      *> the FILE SECTION of every program that appends to it
+      *> (Q_WRITER, Q_READER, threading, Q_MAINT), so a morning run
+      *> that fails leaves a trail of what happened instead of
+      *> relying on whoever was watching the console at the time.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD         PIC X(200).
