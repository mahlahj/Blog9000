@@ -1,6 +1,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX_DATADIV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       *> The two sides of the DISPLAY<->packed-BINARY file conversion
+       *> exercised by CONVERT-FILE-DEMO:
+       SELECT DISPLAY-EXTRACT-FILE ASSIGN TO WS-DISPLAY-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-DISPLAY-STATUS.
+       SELECT BINARY-EXTRACT-FILE ASSIGN TO WS-BINARY-PATH
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-BINARY-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DISPLAY-EXTRACT-FILE.
+       01  WS-DISPLAY-LINE        PIC X(15).
+
+       FD  BINARY-EXTRACT-FILE.
+       01  WS-BINARY-LONG-REC     BINARY-LONG.
+
        WORKING-STORAGE SECTION.
        *> NOTE: Could also choose "PICTURE" over "PIC."
        *> Also, providing initial values are optional.
@@ -18,6 +38,36 @@
             05 BIN-LONG2     BINARY-LONG-LONG VALUE 55.
             05 BIN-ADDRESS   POINTER.
 
+       *> BIN-BASED-ITEM is the target of the SET ADDRESS OF demo in
+       *> ADDRESS-OF-DEMO: it is declared BASED so its storage can be
+       *> re-pointed at will, and loaded via SET BIN-ADDRESS TO
+       *> ADDRESS OF BIN-CHAR so BIN-ADDRESS holds a real address
+       *> instead of just whatever DISPLAY happens to print for an
+       *> uninitialized POINTER.
+       01 BIN-BASED-ITEM    PIC X(1) BASED.
+
+       *> DISPLAY-TO-BINARY conversion scratch area: holds one
+       *> DISPLAY-usage number so it can be shown in each of the
+       *> GR-CLASSICS binary representations:
+       01 WS-CONVERT-INPUT   PIC S9(9) VALUE ZERO.
+       01 WS-CONVERT-CHAR    BINARY-CHAR.
+       01 WS-CONVERT-SHORT   BINARY-SHORT.
+       01 WS-CONVERT-INT     BINARY-INT.
+       01 WS-CONVERT-LONG    BINARY-LONG.
+       01 WS-CONVERT-DOUBLE  BINARY-DOUBLE.
+
+       *> CONVERT-FILE-DEMO's file-based DISPLAY<->packed-BINARY
+       *> conversion, run in whichever direction the operator picks:
+       01 WS-DISPLAY-PATH       PIC X(200) VALUE SPACES.
+       01 WS-BINARY-PATH        PIC X(200) VALUE SPACES.
+       01 WS-DISPLAY-STATUS     PIC XX VALUE '00'.
+       01 WS-BINARY-STATUS      PIC XX VALUE '00'.
+       01 WS-CONVERT-DIR        PIC X VALUE SPACE.
+       01 WS-CONVERT-EOF        PIC X VALUE 'N'.
+       01 WS-CONVERT-FILE-NUM   PIC S9(9) VALUE ZERO.
+       01 WS-CONVERT-FILE-NUMED PIC -(9)9.
+       01 WS-CONVERT-FILE-COUNT PIC 9(9) COMP VALUE ZERO.
+
         PROCEDURE DIVISION.
         MOVE 'STEP 01' TO MSG.
         PERFORM PG-DUMP.
@@ -28,6 +78,11 @@
         PERFORM PG-DUMP.
         DISPLAY ' '.
 
+        PERFORM OVERFLOW-DEMO.
+        PERFORM ADDRESS-OF-DEMO.
+        PERFORM DISPLAY-TO-BINARY-DEMO.
+        PERFORM CONVERT-FILE-DEMO.
+
         STOP RUN.
 
         PG-DUMP.
@@ -45,4 +100,128 @@
             DISPLAY "BIN-LONG-LONG:  [" BIN-LONG2 "]"
             DISPLAY "BIN-ADDRESS:    [" BIN-ADDRESS "]".
 
+       *> OVERFLOW-DEMO drives a value larger than each field can hold
+       *> into it, to show the truncation/wraparound behavior of each
+       *> BINARY-* size instead of only ever exercising values that
+       *> already fit.
+        OVERFLOW-DEMO.
+            DISPLAY '----------------------------'.
+            DISPLAY 'OVERFLOW-DEMO'.
+            MOVE 999999999 TO BIN-CHAR.
+            DISPLAY 'BIN-CHAR   <- 999999999  : [' BIN-CHAR ']'.
+            MOVE 999999999 TO BIN-SHORT.
+            DISPLAY 'BIN-SHORT  <- 999999999  : [' BIN-SHORT ']'.
+            MOVE 9999999999 TO BIN-INT.
+            DISPLAY 'BIN-INT    <- 9999999999 : [' BIN-INT ']'.
+            MOVE 99999999999999999 TO BIN-LONG.
+            DISPLAY 'BIN-LONG   <- overflow   : [' BIN-LONG ']'.
+            MOVE 99999999999999999999 TO BIN-DOUBLE.
+            DISPLAY 'BIN-DOUBLE <- overflow   : [' BIN-DOUBLE ']'.
+            MOVE 99999999999999999999 TO BIN-C-LONG.
+            DISPLAY 'BIN-C-LONG <- overflow   : [' BIN-C-LONG ']'.
+            MOVE 99999999999999999999 TO BIN-LONG2.
+            DISPLAY 'BIN-LONG-LONG <- overflow: [' BIN-LONG2 ']'.
+
+       *> ADDRESS-OF-DEMO puts a real address into BIN-ADDRESS (rather
+       *> than leaving it to whatever a raw DISPLAY of an uninitialized
+       *> POINTER happens to show), then uses SET ADDRESS OF to point
+       *> a BASED item at that same address and confirms it can see
+       *> BIN-CHAR's value through the pointer.
+        ADDRESS-OF-DEMO.
+            DISPLAY '----------------------------'.
+            DISPLAY 'ADDRESS-OF-DEMO'.
+            SET BIN-ADDRESS TO ADDRESS OF BIN-CHAR.
+            DISPLAY 'BIN-ADDRESS now holds the address of BIN-CHAR.'.
+            SET ADDRESS OF BIN-BASED-ITEM TO BIN-ADDRESS.
+            DISPLAY 'BIN-BASED-ITEM via BIN-ADDRESS: ['
+                    BIN-BASED-ITEM ']'.
+
+       *> DISPLAY-TO-BINARY-DEMO takes one DISPLAY-usage number and
+       *> shows it stored in each GR-CLASSICS binary size, so a caller
+       *> can see how the same value is represented (and, for a value
+       *> too big for a given size, truncated) across BINARY-CHAR
+       *> through BINARY-DOUBLE.
+        DISPLAY-TO-BINARY-DEMO.
+            DISPLAY '----------------------------'.
+            DISPLAY 'DISPLAY-TO-BINARY-DEMO'.
+            DISPLAY 'Value to convert:'.
+            ACCEPT WS-CONVERT-INPUT FROM CONSOLE.
+            MOVE WS-CONVERT-INPUT TO WS-CONVERT-CHAR.
+            MOVE WS-CONVERT-INPUT TO WS-CONVERT-SHORT.
+            MOVE WS-CONVERT-INPUT TO WS-CONVERT-INT.
+            MOVE WS-CONVERT-INPUT TO WS-CONVERT-LONG.
+            MOVE WS-CONVERT-INPUT TO WS-CONVERT-DOUBLE.
+            DISPLAY 'As BINARY-CHAR:   [' WS-CONVERT-CHAR ']'.
+            DISPLAY 'As BINARY-SHORT:  [' WS-CONVERT-SHORT ']'.
+            DISPLAY 'As BINARY-INT:    [' WS-CONVERT-INT ']'.
+            DISPLAY 'As BINARY-LONG:   [' WS-CONVERT-LONG ']'.
+            DISPLAY 'As BINARY-DOUBLE: [' WS-CONVERT-DOUBLE ']'.
+
+       *> CONVERT-FILE-DEMO is the standalone-utility half of the
+       *> conversion demo: it reads a whole DISPLAY-format extract
+       *> file and rewrites it as a packed-BINARY (BINARY-LONG) file,
+       *> or runs the same conversion the other way around, instead
+       *> of only ever handling one value typed at the console.
+        CONVERT-FILE-DEMO.
+            DISPLAY '----------------------------'.
+            DISPLAY 'CONVERT-FILE-DEMO'.
+            DISPLAY 'Direction? [D]isplay-to-binary / '
+                    '[B]inary-to-display'.
+            ACCEPT WS-CONVERT-DIR FROM CONSOLE.
+            MOVE FUNCTION UPPER-CASE(WS-CONVERT-DIR) TO WS-CONVERT-DIR.
+            DISPLAY 'DISPLAY-format extract file path:'.
+            ACCEPT WS-DISPLAY-PATH FROM CONSOLE.
+            DISPLAY 'Packed-BINARY extract file path:'.
+            ACCEPT WS-BINARY-PATH FROM CONSOLE.
+            MOVE ZERO TO WS-CONVERT-FILE-COUNT.
+            MOVE 'N' TO WS-CONVERT-EOF.
+            EVALUATE WS-CONVERT-DIR
+                WHEN 'D'
+                    OPEN INPUT DISPLAY-EXTRACT-FILE
+                    OPEN OUTPUT BINARY-EXTRACT-FILE
+                    PERFORM UNTIL WS-CONVERT-EOF = 'Y'
+                        READ DISPLAY-EXTRACT-FILE
+                            AT END MOVE 'Y' TO WS-CONVERT-EOF
+                            NOT AT END
+                                PERFORM 5100-DISPLAY-TO-BINARY-LINE
+                        END-READ
+                    END-PERFORM
+                    CLOSE DISPLAY-EXTRACT-FILE
+                    CLOSE BINARY-EXTRACT-FILE
+                WHEN 'B'
+                    OPEN INPUT BINARY-EXTRACT-FILE
+                    OPEN OUTPUT DISPLAY-EXTRACT-FILE
+                    PERFORM UNTIL WS-CONVERT-EOF = 'Y'
+                        READ BINARY-EXTRACT-FILE
+                            AT END MOVE 'Y' TO WS-CONVERT-EOF
+                            NOT AT END
+                                PERFORM 5200-BINARY-TO-DISPLAY-LINE
+                        END-READ
+                    END-PERFORM
+                    CLOSE BINARY-EXTRACT-FILE
+                    CLOSE DISPLAY-EXTRACT-FILE
+                WHEN OTHER
+                    DISPLAY 'Unrecognized direction, skipping file '
+                            'conversion.'
+            END-EVALUATE.
+            IF WS-CONVERT-DIR = 'D' OR WS-CONVERT-DIR = 'B'
+                DISPLAY WS-CONVERT-FILE-COUNT ' record(s) converted.'
+            END-IF.
+
+        5100-DISPLAY-TO-BINARY-LINE.
+            MOVE FUNCTION NUMVAL(WS-DISPLAY-LINE)
+                TO WS-CONVERT-FILE-NUM.
+            MOVE WS-CONVERT-FILE-NUM TO WS-BINARY-LONG-REC.
+            WRITE WS-BINARY-LONG-REC.
+            ADD 1 TO WS-CONVERT-FILE-COUNT.
+
+        5200-BINARY-TO-DISPLAY-LINE.
+            MOVE WS-BINARY-LONG-REC TO WS-CONVERT-FILE-NUM.
+            MOVE WS-CONVERT-FILE-NUM TO WS-CONVERT-FILE-NUMED.
+            MOVE SPACES TO WS-DISPLAY-LINE.
+            MOVE FUNCTION TRIM(WS-CONVERT-FILE-NUMED)
+                TO WS-DISPLAY-LINE.
+            WRITE WS-DISPLAY-LINE.
+            ADD 1 TO WS-CONVERT-FILE-COUNT.
+
         END PROGRAM EX_DATADIV.
