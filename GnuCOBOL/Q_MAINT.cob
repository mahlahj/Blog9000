@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Q_MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       *> Location comes from WS-SDF-PATH (MM-SDF-PATH.cpy), which can
+       *> be overridden with the MM_SDF_PATH environment variable:
+       SELECT MM-COBOL-SDF-FILE
+            ASSIGN TO WS-SDF-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS Q-ID
+            ALTERNATE RECORD KEY IS Q-AUTHOR WITH DUPLICATES
+            FILE STATUS IS FILE-STATUS-CODE.
+
+       *> Freshly-written sibling of MM-COBOL-SDF-FILE used to rebuild
+       *> the author index: every record is copied across, which forces
+       *> the indexed file's key structure to be rebuilt from scratch.
+       SELECT MM-COBOL-SDF-REBUILD-FILE
+            ASSIGN TO WS-REBUILD-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS Q2-ID
+            ALTERNATE RECORD KEY IS Q2-AUTHOR WITH DUPLICATES
+            FILE STATUS IS WS-REBUILD-STATUS.
+
+       *> Shared audit trail, appended to by every quote/threading
+       *> program.  Location comes from WS-AUDIT-PATH (AUDIT-LOG-
+       *> PATH.cpy), overridden with the AUDIT_LOG_PATH environment
+       *> variable:
+       SELECT AUDIT-LOG-FILE
+            ASSIGN TO WS-AUDIT-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+
+       *> Detail listing of every record the nightly length check
+       *> rejects, one line per bad record - the pass/fail count alone
+       *> does not tell anyone which author record needs fixing:
+       SELECT VALIDATION-REPORT-FILE
+            ASSIGN TO WS-VALIDATION-RPT-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY MM-SDF-RAW.
+
+       COPY MM-SDF-RAW
+           REPLACING MM-COBOL-SDF-FILE BY MM-COBOL-SDF-REBUILD-FILE
+                     Q-DATA-RAW        BY Q2-DATA-RAW
+                     Q-ID              BY Q2-ID
+                     Q-SOURCE          BY Q2-SOURCE
+                     Q-AUTHOR          BY Q2-AUTHOR
+                     Q-MIGHTY-MAXIM    BY Q2-MIGHTY-MAXIM
+                     Q-DATE-ADDED      BY Q2-DATE-ADDED.
+
+       COPY AUDIT-LOG.
+
+       FD  VALIDATION-REPORT-FILE.
+       01  WS-REPORT-LINE         PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       COPY FILE-STATUS-CODES.
+       COPY MM-SDF-PATH.
+       COPY AUDIT-LOG-PATH.
+       01 WS-REBUILD-PATH       PIC X(200) VALUE SPACES.
+       01 WS-VALIDATION-RPT-PATH PIC X(200) VALUE SPACES.
+       01 WS-REPORT-STATUS      PIC XX VALUE '00'.
+       01 WS-RECORD-NUM-ED      PIC Z(8)9.
+       01 WS-REBUILD-STATUS     PIC XX VALUE '00'.
+       01 WS-EOF                PIC X VALUE 'N'.
+       01 WS-RECORD-COUNT       PIC 9(9) COMP VALUE ZERO.
+       01 WS-BAD-RECORD-COUNT   PIC 9(9) COMP VALUE ZERO.
+       01 WS-REINDEX-COUNT      PIC 9(9) COMP VALUE ZERO.
+
+       01 WS-SWAP-STATUS        PIC S9(9) BINARY.
+
+       01 VALIDATE-CHILD-PID    PIC S9(9) BINARY.
+       01 REINDEX-CHILD-PID     PIC S9(9) BINARY.
+       01 VALIDATE-WAIT-STS     PIC S9(9) BINARY.
+       01 REINDEX-WAIT-STS      PIC S9(9) BINARY.
+
+        PROCEDURE DIVISION.
+        ACCEPT WS-SDF-PATH FROM ENVIRONMENT "MM_SDF_PATH"
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT.
+        STRING FUNCTION TRIM(WS-SDF-PATH) ".REBUILD"
+            DELIMITED BY SIZE INTO WS-REBUILD-PATH.
+        STRING FUNCTION TRIM(WS-SDF-PATH) ".VALIDATION-RPT"
+            DELIMITED BY SIZE INTO WS-VALIDATION-RPT-PATH.
+        ACCEPT WS-AUDIT-PATH FROM ENVIRONMENT "AUDIT_LOG_PATH"
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT.
+        PERFORM OPEN-AUDIT-LOG.
+
+        DISPLAY "Mighty Maxims - Sequential Maintenance Driver".
+
+      *> The reindex pass ends by swapping a freshly-built file over
+      *> the live WS-SDF-PATH (2200-SWAP-IN-REBUILT-FILE) while the
+      *> length check has that same path OPEN INPUT - running both
+      *> children at once races the swap against the length check's
+      *> read.  Each pass still runs in its own forked child (so a
+      *> runtime error in one can't take down the driver), but the
+      *> reindex child isn't forked until the validate child has
+      *> exited:
+        CALL "CBL_GC_FORK" RETURNING VALIDATE-CHILD-PID END-CALL.
+        EVALUATE TRUE
+            WHEN VALIDATE-CHILD-PID = ZERO
+                PERFORM 1000-VALIDATE-LENGTHS
+                STOP RUN
+            WHEN VALIDATE-CHILD-PID > ZERO
+                CALL "CBL_GC_WAITPID" USING VALIDATE-CHILD-PID
+                    RETURNING VALIDATE-WAIT-STS
+                END-CALL
+            WHEN OTHER
+                DISPLAY "CBL_GC_FORK is not available - running the "
+                        "length check in-line instead."
+                PERFORM 1000-VALIDATE-LENGTHS
+                MOVE ZERO TO VALIDATE-CHILD-PID
+                MOVE RETURN-CODE TO VALIDATE-WAIT-STS
+        END-EVALUATE.
+
+        CALL "CBL_GC_FORK" RETURNING REINDEX-CHILD-PID END-CALL.
+        EVALUATE TRUE
+            WHEN REINDEX-CHILD-PID = ZERO
+                PERFORM 2000-REBUILD-INDEX
+                STOP RUN
+            WHEN REINDEX-CHILD-PID > ZERO
+                CALL "CBL_GC_WAITPID" USING REINDEX-CHILD-PID
+                    RETURNING REINDEX-WAIT-STS
+                END-CALL
+            WHEN OTHER
+                DISPLAY "CBL_GC_FORK is not available - rebuilding "
+                        "the index in-line instead."
+                PERFORM 2000-REBUILD-INDEX
+                MOVE ZERO TO REINDEX-CHILD-PID
+                MOVE RETURN-CODE TO REINDEX-WAIT-STS
+        END-EVALUATE.
+
+        DISPLAY "Length-validation exit status: " VALIDATE-WAIT-STS.
+        DISPLAY "Reindex exit status: " REINDEX-WAIT-STS.
+
+        IF VALIDATE-WAIT-STS = ZERO AND REINDEX-WAIT-STS = ZERO
+            DISPLAY "Maintenance pass: PASS"
+            MOVE "maintenance pass: PASS" TO WS-AUDIT-MESSAGE
+        ELSE
+            DISPLAY "Maintenance pass: FAIL"
+            MOVE "maintenance pass: FAIL" TO WS-AUDIT-MESSAGE
+        END-IF.
+        PERFORM WRITE-AUDIT-ENTRY.
+        CLOSE AUDIT-LOG-FILE.
+
+        STOP RUN.
+
+       1000-VALIDATE-LENGTHS.
+            MOVE ZERO TO WS-RECORD-COUNT.
+            MOVE ZERO TO WS-BAD-RECORD-COUNT.
+            MOVE 'N' TO WS-EOF.
+            OPEN INPUT MM-COBOL-SDF-FILE.
+            OPEN OUTPUT VALIDATION-REPORT-FILE.
+            PERFORM UNTIL WS-EOF = 'Y'
+                READ MM-COBOL-SDF-FILE NEXT RECORD INTO Q-DATA-RAW
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END PERFORM 1100-VALIDATE-ONE-RECORD
+                END-READ
+            END-PERFORM.
+            CLOSE MM-COBOL-SDF-FILE.
+            CLOSE VALIDATION-REPORT-FILE.
+            DISPLAY "Validate: " WS-RECORD-COUNT " record(s) checked, "
+                    WS-BAD-RECORD-COUNT " bad record(s).".
+            IF WS-BAD-RECORD-COUNT > ZERO
+                DISPLAY "Validate: bad record(s) listed in "
+                        WS-VALIDATION-RPT-PATH
+                MOVE 1 TO RETURN-CODE
+            ELSE
+                MOVE 0 TO RETURN-CODE
+            END-IF.
+
+       1100-VALIDATE-ONE-RECORD.
+      *> Q-DATA-RAW is a fixed-length group, so FUNCTION LENGTH of it
+      *> can never differ from LENGTH OF Q-DATA-RAW - that can't be
+      *> where a corrupt record shows up.  A short or corrupt record
+      *> is instead caught two ways: FILE-STATUS-CODE comes back '04'
+      *> (SUCCESS-LENGTH-MISMATCH) when the runtime itself read fewer
+      *> bytes than RECORD CONTAINS calls for, and a field that should
+      *> carry real data but doesn't is the symptom when it doesn't -
+      *> so check both, in turn:
+            ADD 1 TO WS-RECORD-COUNT.
+            MOVE WS-RECORD-COUNT TO WS-RECORD-NUM-ED.
+            EVALUATE TRUE
+                WHEN SUCCESS-LENGTH-MISMATCH
+                    ADD 1 TO WS-BAD-RECORD-COUNT
+                    MOVE SPACES TO WS-REPORT-LINE
+                    STRING "record " FUNCTION TRIM(WS-RECORD-NUM-ED)
+                        " author [" Q-AUTHOR(1:30)
+                        "] - short or corrupt record, status "
+                        FILE-STATUS-CODE
+                        DELIMITED BY SIZE INTO WS-REPORT-LINE
+                    WRITE WS-REPORT-LINE
+                WHEN Q-AUTHOR = SPACES
+                    ADD 1 TO WS-BAD-RECORD-COUNT
+                    MOVE SPACES TO WS-REPORT-LINE
+                    STRING "record " FUNCTION TRIM(WS-RECORD-NUM-ED)
+                        " - blank author"
+                        DELIMITED BY SIZE INTO WS-REPORT-LINE
+                    WRITE WS-REPORT-LINE
+                WHEN Q-SOURCE = SPACES
+                    ADD 1 TO WS-BAD-RECORD-COUNT
+                    MOVE SPACES TO WS-REPORT-LINE
+                    STRING "record " FUNCTION TRIM(WS-RECORD-NUM-ED)
+                        " author [" Q-AUTHOR(1:30) "] - blank source"
+                        DELIMITED BY SIZE INTO WS-REPORT-LINE
+                    WRITE WS-REPORT-LINE
+                WHEN Q-MIGHTY-MAXIM = SPACES
+                    ADD 1 TO WS-BAD-RECORD-COUNT
+                    MOVE SPACES TO WS-REPORT-LINE
+                    STRING "record " FUNCTION TRIM(WS-RECORD-NUM-ED)
+                        " author [" Q-AUTHOR(1:30) "] - blank maxim"
+                        DELIMITED BY SIZE INTO WS-REPORT-LINE
+                    WRITE WS-REPORT-LINE
+                WHEN Q-DATE-ADDED NOT NUMERIC
+                    ADD 1 TO WS-BAD-RECORD-COUNT
+                    MOVE SPACES TO WS-REPORT-LINE
+                    STRING "record " FUNCTION TRIM(WS-RECORD-NUM-ED)
+                        " author [" Q-AUTHOR(1:30)
+                        "] - invalid date-added"
+                        DELIMITED BY SIZE INTO WS-REPORT-LINE
+                    WRITE WS-REPORT-LINE
+            END-EVALUATE.
+
+       2000-REBUILD-INDEX.
+            MOVE 'N' TO WS-EOF.
+            MOVE ZERO TO WS-REINDEX-COUNT.
+            OPEN INPUT MM-COBOL-SDF-FILE.
+            OPEN OUTPUT MM-COBOL-SDF-REBUILD-FILE.
+            PERFORM UNTIL WS-EOF = 'Y'
+                READ MM-COBOL-SDF-FILE NEXT RECORD INTO Q-DATA-RAW
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END PERFORM 2100-COPY-ONE-RECORD
+                END-READ
+            END-PERFORM.
+            CLOSE MM-COBOL-SDF-FILE.
+            CLOSE MM-COBOL-SDF-REBUILD-FILE.
+            DISPLAY "Reindex: " WS-REINDEX-COUNT " record(s) written "
+                    "to " WS-REBUILD-PATH.
+            PERFORM 2200-SWAP-IN-REBUILT-FILE.
+            MOVE 0 TO RETURN-CODE.
+
+       2100-COPY-ONE-RECORD.
+            MOVE Q-ID TO Q2-ID.
+            MOVE Q-SOURCE TO Q2-SOURCE.
+            MOVE Q-AUTHOR TO Q2-AUTHOR.
+            MOVE Q-MIGHTY-MAXIM TO Q2-MIGHTY-MAXIM.
+            MOVE Q-DATE-ADDED TO Q2-DATE-ADDED.
+            WRITE Q2-DATA-RAW
+                INVALID KEY
+                    DISPLAY "Reindex: duplicate key skipped for "
+                            Q2-AUTHOR
+            END-WRITE.
+            ADD 1 TO WS-REINDEX-COUNT.
+
+      *> The whole point of rebuilding is to put the freshly rebuilt
+      *> copy into service - without this, the .REBUILD file is
+      *> regenerated and thrown away every run and Q_WRITER/Q_READER/
+      *> etc. keep reading the original, never-reindexed file:
+       2200-SWAP-IN-REBUILT-FILE.
+            CALL "CBL_DELETE_FILE" USING WS-SDF-PATH
+                RETURNING WS-SWAP-STATUS
+            END-CALL.
+            CALL "CBL_RENAME_FILE" USING WS-REBUILD-PATH WS-SDF-PATH
+                RETURNING WS-SWAP-STATUS
+            END-CALL.
+            IF WS-SWAP-STATUS NOT = ZERO
+                DISPLAY "Reindex: unable to put the rebuilt file "
+                        "into service, status " WS-SWAP-STATUS
+            ELSE
+                DISPLAY "Reindex: " WS-SDF-PATH
+                        " is now the rebuilt, reindexed file."
+            END-IF.
+
+       OPEN-AUDIT-LOG.
+            OPEN EXTEND AUDIT-LOG-FILE.
+            IF WS-AUDIT-STATUS NOT = '00'
+                OPEN OUTPUT AUDIT-LOG-FILE
+                CLOSE AUDIT-LOG-FILE
+                OPEN EXTEND AUDIT-LOG-FILE
+            END-IF.
+
+       WRITE-AUDIT-ENTRY.
+            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+            MOVE SPACES TO AUDIT-LOG-RECORD.
+            STRING WS-AUDIT-TIMESTAMP (1:8) '-' WS-AUDIT-TIMESTAMP (9:6)
+                ' Q_MAINT: ' WS-AUDIT-MESSAGE
+                DELIMITED BY SIZE INTO AUDIT-LOG-RECORD.
+            WRITE AUDIT-LOG-RECORD.
