@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  FILE-STATUS-CODES.cpy
+      *  Common FILE STATUS data item and condition names, shared by
+      *  every program that opens MM-COBOL-SDF-FILE.  Keeps the
+      *  "what does status XX mean" logic in one place instead of
+      *  re-testing two-digit literals all over the procedure division.
+      *****************************************************************
+       01  FILE-STATUS-CODE         PIC XX.
+           88 SUCCESS                         VALUE '00'.
+           88 SUCCESS-DUPLICATE               VALUE '02'.
+           88 SUCCESS-OPTIONAL                VALUE '05'.
+           88 SUCCESS-LENGTH-MISMATCH         VALUE '04'.
+           88 SUCCESS-PADDED                  VALUE '06'.
+           88 END-OF-FILE                     VALUE '10'.
+           88 INVALID-KEY                     VALUE '21' '22' '23' '24'.
+           88 DUPLICATE-KEY                   VALUE '22'.
+           88 RECORD-NOT-FOUND                VALUE '23'.
+           88 BOUNDARY-VIOLATION              VALUE '24'.
+           88 PERMANENT-ERROR                 VALUE '30' '31' '34' '35'
+                                                     '37' '38' '39'.
+           88 FILE-NOT-FOUND                  VALUE '35'.
+           88 FILE-LOCKED                     VALUE '37' '91'.
+           88 LOGIC-ERROR                     VALUE '41' '42' '43' '44'
+                                                     '46' '47' '48' '49'.
