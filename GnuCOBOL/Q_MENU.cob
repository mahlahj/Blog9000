@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Q_MENU.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE             PIC X VALUE SPACE.
+
+        PROCEDURE DIVISION.
+
+        DISPLAY "Mighty Maxims - Operator Menu".
+        DISPLAY "  [1] Add a quote".
+        DISPLAY "  [2] Browse quotes".
+        DISPLAY "  [3] Print a banner".
+        DISPLAY "Choice? [1/2/3]".
+        ACCEPT WS-CHOICE FROM CONSOLE.
+
+        EVALUATE WS-CHOICE
+            WHEN '1'
+                CALL "Q_WRITER"
+                END-CALL
+            WHEN '2'
+                CALL "Q_READER"
+                END-CALL
+            WHEN '3'
+                CALL "BIG-CHARS"
+                END-CALL
+            WHEN OTHER
+                DISPLAY "No such option: " WS-CHOICE
+        END-EVALUATE.
+
+        STOP RUN.
