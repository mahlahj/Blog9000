@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Q_PRINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       *> Location comes from WS-SDF-PATH (MM-SDF-PATH.cpy), which can
+       *> be overridden with the MM_SDF_PATH environment variable:
+       SELECT MM-COBOL-SDF-FILE
+            ASSIGN TO WS-SDF-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS Q-ID
+            ALTERNATE RECORD KEY IS Q-AUTHOR WITH DUPLICATES
+            FILE STATUS IS FILE-STATUS-CODE.
+
+       SELECT QUOTE-PRINT-FILE
+            ASSIGN TO WS-PRINT-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY MM-SDF-RAW.
+
+       FD  QUOTE-PRINT-FILE.
+       01  WS-PRINT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY FILE-STATUS-CODES.
+       COPY MM-SDF-PATH.
+       01 WS-EOF                PIC X VALUE 'N'.
+       01 WS-PRINT-PATH         PIC X(200) VALUE SPACES.
+       01 WS-PRINT-STATUS       PIC XX VALUE '00'.
+       01 WS-PAGE-NUMBER        PIC 9(3) VALUE ZERO.
+       01 WS-LINE-COUNT         PIC 9(3) VALUE ZERO.
+       01 WS-LINES-PER-PAGE     PIC 9(3) VALUE 50.
+       01 WS-WRAP-WIDTH         PIC 9(3) VALUE 72.
+       01 WS-QUOTE-NUMBER       PIC 9(5) VALUE ZERO.
+       01 WS-QUOTE-NUMBER-ED    PIC ZZZZ9.
+       01 WS-REMAINING-TEXT     PIC X(255).
+       01 WS-REMAINING-LEN      PIC 9(3) COMP.
+       01 WS-BREAK-POS          PIC 9(3) COMP.
+       01 WS-NEW-LEN            PIC 9(3) COMP.
+
+        PROCEDURE DIVISION.
+        ACCEPT WS-SDF-PATH FROM ENVIRONMENT "MM_SDF_PATH"
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT.
+        DISPLAY "Mighty Maxims - Print-Ready Export".
+        DISPLAY "Output print file path?".
+        ACCEPT WS-PRINT-PATH FROM CONSOLE.
+
+        OPEN INPUT MM-COBOL-SDF-FILE.
+        OPEN OUTPUT QUOTE-PRINT-FILE.
+
+        PERFORM UNTIL WS-EOF = 'Y'
+            READ MM-COBOL-SDF-FILE NEXT RECORD INTO Q-DATA-RAW
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    ADD 1 TO WS-QUOTE-NUMBER
+                    PERFORM 2000-PRINT-ONE-QUOTE
+            END-READ
+        END-PERFORM.
+
+        CLOSE MM-COBOL-SDF-FILE.
+        CLOSE QUOTE-PRINT-FILE.
+        DISPLAY WS-QUOTE-NUMBER " quote(s) written to " WS-PRINT-PATH.
+
+        STOP RUN.
+
+       2000-PRINT-ONE-QUOTE.
+            IF WS-LINE-COUNT = ZERO
+                OR WS-LINE-COUNT + 5 > WS-LINES-PER-PAGE
+                PERFORM 3000-WRITE-PAGE-HEADER
+            END-IF.
+            MOVE WS-QUOTE-NUMBER TO WS-QUOTE-NUMBER-ED.
+            MOVE SPACES TO WS-PRINT-LINE.
+            STRING "Quote #" WS-QUOTE-NUMBER-ED
+                DELIMITED BY SIZE INTO WS-PRINT-LINE.
+            WRITE WS-PRINT-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+
+            MOVE SPACES TO WS-PRINT-LINE.
+            STRING "Source: " Q-SOURCE
+                DELIMITED BY SIZE INTO WS-PRINT-LINE.
+            WRITE WS-PRINT-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+
+            MOVE SPACES TO WS-PRINT-LINE.
+            STRING "Author: " Q-AUTHOR
+                DELIMITED BY SIZE INTO WS-PRINT-LINE.
+            WRITE WS-PRINT-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+
+            PERFORM 2100-WRAP-MAXIM.
+
+            MOVE SPACES TO WS-PRINT-LINE.
+            WRITE WS-PRINT-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+
+       2100-WRAP-MAXIM.
+            MOVE FUNCTION TRIM(Q-MIGHTY-MAXIM) TO WS-REMAINING-TEXT.
+            COMPUTE WS-REMAINING-LEN =
+                FUNCTION LENGTH(FUNCTION TRIM(Q-MIGHTY-MAXIM)).
+            PERFORM UNTIL WS-REMAINING-LEN = ZERO
+                IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                    PERFORM 3000-WRITE-PAGE-HEADER
+                END-IF
+                IF WS-REMAINING-LEN <= WS-WRAP-WIDTH
+                    MOVE SPACES TO WS-PRINT-LINE
+                    MOVE WS-REMAINING-TEXT (1:WS-REMAINING-LEN)
+                        TO WS-PRINT-LINE
+                    WRITE WS-PRINT-LINE
+                    ADD 1 TO WS-LINE-COUNT
+                    MOVE ZERO TO WS-REMAINING-LEN
+                ELSE
+                    PERFORM VARYING WS-BREAK-POS
+                        FROM WS-WRAP-WIDTH BY -1
+                        UNTIL WS-BREAK-POS = 1
+                        OR WS-REMAINING-TEXT (WS-BREAK-POS:1) = SPACE
+                    END-PERFORM
+                    IF WS-BREAK-POS = 1
+                        MOVE WS-WRAP-WIDTH TO WS-BREAK-POS
+                    END-IF
+                    MOVE SPACES TO WS-PRINT-LINE
+                    MOVE WS-REMAINING-TEXT (1:WS-BREAK-POS)
+                        TO WS-PRINT-LINE
+                    WRITE WS-PRINT-LINE
+                    ADD 1 TO WS-LINE-COUNT
+                    COMPUTE WS-NEW-LEN =
+                        WS-REMAINING-LEN - WS-BREAK-POS
+                    MOVE WS-REMAINING-TEXT
+                        (WS-BREAK-POS + 1:WS-NEW-LEN)
+                        TO WS-REMAINING-TEXT (1:WS-NEW-LEN)
+                    MOVE SPACES
+                        TO WS-REMAINING-TEXT
+                            (WS-NEW-LEN + 1:255 - WS-NEW-LEN)
+                    MOVE WS-NEW-LEN TO WS-REMAINING-LEN
+                END-IF
+            END-PERFORM.
+
+       3000-WRITE-PAGE-HEADER.
+            ADD 1 TO WS-PAGE-NUMBER.
+            MOVE ZERO TO WS-LINE-COUNT.
+            IF WS-PAGE-NUMBER > 1
+                MOVE SPACES TO WS-PRINT-LINE
+                WRITE WS-PRINT-LINE AFTER ADVANCING PAGE
+            END-IF.
+            MOVE SPACES TO WS-PRINT-LINE.
+            STRING "Mighty Maxims - Page " WS-PAGE-NUMBER
+                DELIMITED BY SIZE INTO WS-PRINT-LINE.
+            WRITE WS-PRINT-LINE.
+            MOVE SPACES TO WS-PRINT-LINE.
+            STRING "======================================="
+                DELIMITED BY SIZE INTO WS-PRINT-LINE.
+            WRITE WS-PRINT-LINE.
+            MOVE SPACES TO WS-PRINT-LINE.
+            WRITE WS-PRINT-LINE.
+            ADD 3 TO WS-LINE-COUNT.
