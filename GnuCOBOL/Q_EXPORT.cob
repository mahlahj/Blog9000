@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Q_EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       *> Location comes from WS-SDF-PATH (MM-SDF-PATH.cpy), which can
+       *> be overridden with the MM_SDF_PATH environment variable:
+       SELECT MM-COBOL-SDF-FILE
+            ASSIGN TO WS-SDF-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS Q-ID
+            ALTERNATE RECORD KEY IS Q-AUTHOR WITH DUPLICATES
+            FILE STATUS IS FILE-STATUS-CODE.
+
+       SELECT QUOTE-EXPORT-FILE
+            ASSIGN TO WS-EXPORT-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-EXPORT-STATUS.
+
+       *> Shared audit trail, appended to by every quote/threading
+       *> program.  Location comes from WS-AUDIT-PATH (AUDIT-LOG-
+       *> PATH.cpy), overridden with the AUDIT_LOG_PATH environment
+       *> variable:
+       SELECT AUDIT-LOG-FILE
+            ASSIGN TO WS-AUDIT-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY MM-SDF-RAW.
+
+       FD  QUOTE-EXPORT-FILE.
+       01  WS-EXPORT-OUT-LINE        PIC X(900).
+
+       COPY AUDIT-LOG.
+
+       WORKING-STORAGE SECTION.
+       COPY FILE-STATUS-CODES.
+       COPY MM-SDF-PATH.
+       COPY AUDIT-LOG-PATH.
+       01 WS-EOF                PIC X VALUE 'N'.
+       01 WS-EXPORT-FORMAT      PIC X VALUE SPACE.
+       01 WS-EXPORT-PATH        PIC X(200) VALUE SPACES.
+       01 WS-EXPORT-STATUS      PIC XX VALUE '00'.
+       01 WS-EXPORT-COUNT       PIC 9(9) COMP VALUE ZERO.
+       01 WS-EXPORT-COUNT-ED    PIC -(9)9.
+
+      *> One formatted record is always held back a cycle so a comma
+      *> can be appended to every JSON object except the last, without
+      *> ever having to rewrite a line already sent to the file:
+       01 WS-EXPORT-LINE        PIC X(900) VALUE SPACES.
+       01 WS-EXPORT-PENDING     PIC X(900) VALUE SPACES.
+       01 WS-EXPORT-HAVE-PEND   PIC X VALUE 'N'.
+
+       01 WS-ESCAPED-SOURCE     PIC X(510) VALUE SPACES.
+       01 WS-ESCAPED-AUTHOR     PIC X(510) VALUE SPACES.
+       01 WS-ESCAPED-MAXIM      PIC X(510) VALUE SPACES.
+
+       01 WS-ESC-IN             PIC X(255) VALUE SPACES.
+       01 WS-ESC-IN-LEN         PIC 9(3) COMP VALUE ZERO.
+       01 WS-ESC-OUT            PIC X(510) VALUE SPACES.
+       01 WS-ESC-I              PIC 9(3) COMP VALUE ZERO.
+       01 WS-ESC-O              PIC 9(3) COMP VALUE ZERO.
+       01 WS-ESC-CHAR           PIC X VALUE SPACE.
+
+        PROCEDURE DIVISION.
+        ACCEPT WS-SDF-PATH FROM ENVIRONMENT "MM_SDF_PATH"
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT.
+        ACCEPT WS-AUDIT-PATH FROM ENVIRONMENT "AUDIT_LOG_PATH"
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT.
+        PERFORM OPEN-AUDIT-LOG.
+
+        DISPLAY "Mighty Maxims - Quote Widget Export".
+        DISPLAY "Export format? [J]SON / [C]SV".
+        ACCEPT WS-EXPORT-FORMAT FROM CONSOLE.
+        MOVE FUNCTION UPPER-CASE(WS-EXPORT-FORMAT) TO WS-EXPORT-FORMAT.
+        IF WS-EXPORT-FORMAT NOT = 'J' AND WS-EXPORT-FORMAT NOT = 'C'
+            DISPLAY "Unrecognized format, defaulting to JSON."
+            MOVE 'J' TO WS-EXPORT-FORMAT
+        END-IF.
+
+        DISPLAY "Output file path?".
+        ACCEPT WS-EXPORT-PATH FROM CONSOLE.
+
+        OPEN INPUT MM-COBOL-SDF-FILE.
+        OPEN OUTPUT QUOTE-EXPORT-FILE.
+
+        IF WS-EXPORT-FORMAT = 'J'
+            MOVE '[' TO WS-EXPORT-OUT-LINE
+            WRITE WS-EXPORT-OUT-LINE
+        ELSE
+            MOVE 'source,author,maxim,date_added' TO WS-EXPORT-OUT-LINE
+            WRITE WS-EXPORT-OUT-LINE
+        END-IF.
+
+        PERFORM UNTIL WS-EOF = 'Y'
+            READ MM-COBOL-SDF-FILE NEXT RECORD INTO Q-DATA-RAW
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    ADD 1 TO WS-EXPORT-COUNT
+                    PERFORM 2000-EXPORT-ONE-RECORD
+            END-READ
+        END-PERFORM.
+
+        IF WS-EXPORT-HAVE-PEND = 'Y'
+            MOVE WS-EXPORT-PENDING TO WS-EXPORT-OUT-LINE
+            WRITE WS-EXPORT-OUT-LINE
+        END-IF.
+
+        IF WS-EXPORT-FORMAT = 'J'
+            MOVE ']' TO WS-EXPORT-OUT-LINE
+            WRITE WS-EXPORT-OUT-LINE
+        END-IF.
+
+        CLOSE MM-COBOL-SDF-FILE.
+        CLOSE QUOTE-EXPORT-FILE.
+        DISPLAY WS-EXPORT-COUNT " quote(s) exported to " WS-EXPORT-PATH.
+
+        MOVE WS-EXPORT-COUNT TO WS-EXPORT-COUNT-ED.
+        STRING "exported " FUNCTION TRIM(WS-EXPORT-COUNT-ED)
+            " quote(s) as " WS-EXPORT-FORMAT " to " WS-EXPORT-PATH
+            DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE.
+        PERFORM WRITE-AUDIT-ENTRY.
+        CLOSE AUDIT-LOG-FILE.
+
+        STOP RUN.
+
+       2000-EXPORT-ONE-RECORD.
+            PERFORM 2100-ESCAPE-SOURCE.
+            PERFORM 2200-ESCAPE-AUTHOR.
+            PERFORM 2300-ESCAPE-MAXIM.
+
+            MOVE SPACES TO WS-EXPORT-LINE.
+            IF WS-EXPORT-FORMAT = 'J'
+                STRING '  {"source":"' FUNCTION TRIM(WS-ESCAPED-SOURCE)
+                    '","author":"' FUNCTION TRIM(WS-ESCAPED-AUTHOR)
+                    '","maxim":"' FUNCTION TRIM(WS-ESCAPED-MAXIM)
+                    '","date_added":"' Q-DATE-ADDED '"}'
+                    DELIMITED BY SIZE INTO WS-EXPORT-LINE
+            ELSE
+                STRING '"' FUNCTION TRIM(WS-ESCAPED-SOURCE)
+                    '","' FUNCTION TRIM(WS-ESCAPED-AUTHOR)
+                    '","' FUNCTION TRIM(WS-ESCAPED-MAXIM)
+                    '",' Q-DATE-ADDED
+                    DELIMITED BY SIZE INTO WS-EXPORT-LINE
+            END-IF.
+
+            IF WS-EXPORT-FORMAT = 'J'
+                IF WS-EXPORT-HAVE-PEND = 'Y'
+                    MOVE SPACES TO WS-EXPORT-OUT-LINE
+                    STRING FUNCTION TRIM(WS-EXPORT-PENDING) ","
+                        DELIMITED BY SIZE INTO WS-EXPORT-OUT-LINE
+                    WRITE WS-EXPORT-OUT-LINE
+                END-IF
+                MOVE WS-EXPORT-LINE TO WS-EXPORT-PENDING
+                MOVE 'Y' TO WS-EXPORT-HAVE-PEND
+            ELSE
+                MOVE WS-EXPORT-LINE TO WS-EXPORT-OUT-LINE
+                WRITE WS-EXPORT-OUT-LINE
+            END-IF.
+
+       2100-ESCAPE-SOURCE.
+            IF Q-SOURCE = SPACES
+                MOVE ZERO TO WS-ESC-IN-LEN
+            ELSE
+                MOVE FUNCTION TRIM(Q-SOURCE) TO WS-ESC-IN
+                COMPUTE WS-ESC-IN-LEN =
+                    FUNCTION LENGTH(FUNCTION TRIM(Q-SOURCE))
+            END-IF.
+            PERFORM 2900-ESCAPE-CHARS.
+            MOVE WS-ESC-OUT TO WS-ESCAPED-SOURCE.
+
+       2200-ESCAPE-AUTHOR.
+            IF Q-AUTHOR = SPACES
+                MOVE ZERO TO WS-ESC-IN-LEN
+            ELSE
+                MOVE FUNCTION TRIM(Q-AUTHOR) TO WS-ESC-IN
+                COMPUTE WS-ESC-IN-LEN =
+                    FUNCTION LENGTH(FUNCTION TRIM(Q-AUTHOR))
+            END-IF.
+            PERFORM 2900-ESCAPE-CHARS.
+            MOVE WS-ESC-OUT TO WS-ESCAPED-AUTHOR.
+
+       2300-ESCAPE-MAXIM.
+            IF Q-MIGHTY-MAXIM = SPACES
+                MOVE ZERO TO WS-ESC-IN-LEN
+            ELSE
+                MOVE FUNCTION TRIM(Q-MIGHTY-MAXIM) TO WS-ESC-IN
+                COMPUTE WS-ESC-IN-LEN =
+                    FUNCTION LENGTH(FUNCTION TRIM(Q-MIGHTY-MAXIM))
+            END-IF.
+            PERFORM 2900-ESCAPE-CHARS.
+            MOVE WS-ESC-OUT TO WS-ESCAPED-MAXIM.
+
+      *> Copies WS-ESC-IN (WS-ESC-IN-LEN characters) into WS-ESC-OUT,
+      *> doubling embedded quotes for CSV or backslash-escaping
+      *> quotes and backslashes for JSON - the only two characters
+      *> that would otherwise break either format:
+       2900-ESCAPE-CHARS.
+            MOVE SPACES TO WS-ESC-OUT.
+            MOVE ZERO TO WS-ESC-O.
+            PERFORM VARYING WS-ESC-I FROM 1 BY 1
+                UNTIL WS-ESC-I > WS-ESC-IN-LEN
+                MOVE WS-ESC-IN (WS-ESC-I:1) TO WS-ESC-CHAR
+                IF WS-ESC-CHAR = '"'
+                    IF WS-EXPORT-FORMAT = 'J'
+                        ADD 1 TO WS-ESC-O
+                        MOVE '\' TO WS-ESC-OUT (WS-ESC-O:1)
+                        ADD 1 TO WS-ESC-O
+                        MOVE '"' TO WS-ESC-OUT (WS-ESC-O:1)
+                    ELSE
+                        ADD 1 TO WS-ESC-O
+                        MOVE '"' TO WS-ESC-OUT (WS-ESC-O:1)
+                        ADD 1 TO WS-ESC-O
+                        MOVE '"' TO WS-ESC-OUT (WS-ESC-O:1)
+                    END-IF
+                ELSE
+                    IF WS-ESC-CHAR = '\' AND WS-EXPORT-FORMAT = 'J'
+                        ADD 1 TO WS-ESC-O
+                        MOVE '\' TO WS-ESC-OUT (WS-ESC-O:1)
+                        ADD 1 TO WS-ESC-O
+                        MOVE '\' TO WS-ESC-OUT (WS-ESC-O:1)
+                    ELSE
+                        ADD 1 TO WS-ESC-O
+                        MOVE WS-ESC-CHAR TO WS-ESC-OUT (WS-ESC-O:1)
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+       OPEN-AUDIT-LOG.
+            OPEN EXTEND AUDIT-LOG-FILE.
+            IF WS-AUDIT-STATUS NOT = '00'
+                OPEN OUTPUT AUDIT-LOG-FILE
+                CLOSE AUDIT-LOG-FILE
+                OPEN EXTEND AUDIT-LOG-FILE
+            END-IF.
+
+       WRITE-AUDIT-ENTRY.
+            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+            MOVE SPACES TO AUDIT-LOG-RECORD.
+            STRING WS-AUDIT-TIMESTAMP (1:8) '-' WS-AUDIT-TIMESTAMP (9:6)
+                ' Q_EXPORT: ' WS-AUDIT-MESSAGE
+                DELIMITED BY SIZE INTO AUDIT-LOG-RECORD.
+            WRITE AUDIT-LOG-RECORD.
