@@ -0,0 +1,10 @@
+      *> AUDIT-LOG-PATH.cpy
+      *> Default location of the shared audit-trail log, overridden
+      *> at run time by setting the AUDIT_LOG_PATH environment
+      *> variable (same convention as MM-SDF-PATH.cpy for the quote
+      *> file).  WS-AUDIT-MESSAGE is filled in by the calling program
+      *> before PERFORMing its own WRITE-AUDIT-ENTRY paragraph.
+       01  WS-AUDIT-PATH          PIC X(200) VALUE 'audit.log'.
+       01  WS-AUDIT-STATUS        PIC XX VALUE '00'.
+       01  WS-AUDIT-MESSAGE       PIC X(150) VALUE SPACES.
+       01  WS-AUDIT-TIMESTAMP     PIC X(21).
