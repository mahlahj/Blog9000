@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Q_REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       *> Location comes from WS-SDF-PATH (MM-SDF-PATH.cpy), which can
+       *> be overridden with the MM_SDF_PATH environment variable:
+       SELECT MM-COBOL-SDF-FILE
+            ASSIGN TO WS-SDF-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS Q-ID
+            ALTERNATE RECORD KEY IS Q-AUTHOR WITH DUPLICATES
+            FILE STATUS IS FILE-STATUS-CODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY MM-SDF-RAW.
+
+       WORKING-STORAGE SECTION.
+       COPY FILE-STATUS-CODES.
+       COPY MM-SDF-PATH.
+       01 WS-EOF                PIC X VALUE 'N'.
+       01 WS-FOUND-SWITCH       PIC X VALUE 'N'.
+       01 WS-TABLE-USED         PIC 9(5) COMP VALUE ZERO.
+       01 WS-AUTHOR-TABLE.
+           05 WS-AUTHOR-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-TABLE-USED
+                   INDEXED BY WS-AUTHOR-IDX.
+               10 WS-TABLE-AUTHOR   PIC X(50).
+               10 WS-TABLE-COUNT    PIC 9(5) COMP.
+       01 WS-SORT-I             PIC 9(5) COMP.
+       01 WS-SORT-J             PIC 9(5) COMP.
+       01 WS-SWAP-AUTHOR        PIC X(50).
+       01 WS-SWAP-COUNT         PIC 9(5) COMP.
+
+        PROCEDURE DIVISION.
+        ACCEPT WS-SDF-PATH FROM ENVIRONMENT "MM_SDF_PATH"
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT.
+        DISPLAY "Mighty Maxims - Author Frequency Report".
+
+        OPEN INPUT MM-COBOL-SDF-FILE.
+        PERFORM UNTIL WS-EOF = 'Y'
+            READ MM-COBOL-SDF-FILE NEXT RECORD INTO Q-DATA-RAW
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END PERFORM 1000-TALLY-AUTHOR
+            END-READ
+        END-PERFORM.
+        CLOSE MM-COBOL-SDF-FILE.
+
+        PERFORM 2000-SORT-TABLE.
+        PERFORM 3000-PRINT-REPORT.
+
+        STOP RUN.
+
+       1000-TALLY-AUTHOR.
+            MOVE 'N' TO WS-FOUND-SWITCH.
+            IF WS-TABLE-USED > ZERO
+                SET WS-AUTHOR-IDX TO 1
+                SEARCH WS-AUTHOR-ENTRY
+                    AT END CONTINUE
+                    WHEN WS-TABLE-AUTHOR (WS-AUTHOR-IDX) = Q-AUTHOR
+                        ADD 1 TO WS-TABLE-COUNT (WS-AUTHOR-IDX)
+                        MOVE 'Y' TO WS-FOUND-SWITCH
+                END-SEARCH
+            END-IF.
+            IF WS-FOUND-SWITCH NOT = 'Y'
+                IF WS-TABLE-USED < 500
+                    ADD 1 TO WS-TABLE-USED
+                    MOVE Q-AUTHOR TO WS-TABLE-AUTHOR (WS-TABLE-USED)
+                    MOVE 1 TO WS-TABLE-COUNT (WS-TABLE-USED)
+                ELSE
+                    DISPLAY "Author table full - "
+                            "skipping author " Q-AUTHOR
+                END-IF
+            END-IF.
+
+       2000-SORT-TABLE.
+            IF WS-TABLE-USED > 1
+                PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                    UNTIL WS-SORT-I > WS-TABLE-USED - 1
+                    PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                        UNTIL WS-SORT-J > WS-TABLE-USED - WS-SORT-I
+                        IF WS-TABLE-COUNT (WS-SORT-J) <
+                                WS-TABLE-COUNT (WS-SORT-J + 1)
+                            MOVE WS-TABLE-AUTHOR (WS-SORT-J)
+                                TO WS-SWAP-AUTHOR
+                            MOVE WS-TABLE-COUNT (WS-SORT-J)
+                                TO WS-SWAP-COUNT
+                            MOVE WS-TABLE-AUTHOR (WS-SORT-J + 1)
+                                TO WS-TABLE-AUTHOR (WS-SORT-J)
+                            MOVE WS-TABLE-COUNT (WS-SORT-J + 1)
+                                TO WS-TABLE-COUNT (WS-SORT-J)
+                            MOVE WS-SWAP-AUTHOR
+                                TO WS-TABLE-AUTHOR (WS-SORT-J + 1)
+                            MOVE WS-SWAP-COUNT
+                                TO WS-TABLE-COUNT (WS-SORT-J + 1)
+                        END-IF
+                    END-PERFORM
+                END-PERFORM
+            END-IF.
+
+       3000-PRINT-REPORT.
+            DISPLAY "------------------------------------------------".
+            DISPLAY "Author                                  Count".
+            DISPLAY "------------------------------------------------".
+            IF WS-TABLE-USED = ZERO
+                DISPLAY "No quotes found in the file."
+            ELSE
+                PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                    UNTIL WS-SORT-I > WS-TABLE-USED
+                    DISPLAY WS-TABLE-AUTHOR (WS-SORT-I) " "
+                            WS-TABLE-COUNT (WS-SORT-I)
+                END-PERFORM
+            END-IF.
