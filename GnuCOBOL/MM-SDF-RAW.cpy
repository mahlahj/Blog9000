@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  MM-SDF-RAW.cpy
+      *  Record layout for MM-COBOL-SDF-FILE, the "Mighty Maxim"
+      *  quote file.  COPYed into both Q_WRITER and Q_READER (and any
+      *  other program that touches MM-COBOL.SDF) so the layout only
+      *  has to change in one place.
+      *****************************************************************
+      *> Q-ID is the unique-per-quote key: Q-AUTHOR alone cannot be the
+      *> RECORD KEY because the same author may legitimately appear on
+      *> more than one quote.  Every program's SELECT for MM-COBOL-SDF-
+      *> FILE carries Q-ID as RECORD KEY and Q-AUTHOR as an ALTERNATE
+      *> RECORD KEY WITH DUPLICATES, so author-based lookups still work.
+       FD  MM-COBOL-SDF-FILE IS EXTERNAL
+           RECORD CONTAINS 372 CHARACTERS.
+       01  Q-DATA-RAW.
+           05 Q-ID               PIC 9(9).
+           05 Q-SOURCE           PIC X(50).
+           05 Q-AUTHOR           PIC X(50).
+           05 Q-MIGHTY-MAXIM     PIC X(255).
+           05 Q-DATE-ADDED       PIC X(8).
