@@ -4,10 +4,74 @@ PROGRAM-ID. threading.
 *> Topic: CBL_GC_FORK
 *> (changes for concepts - Rn)
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT OPS-LOG-FILE ASSIGN TO WS-LOG-PATH
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-LOG-STATUS.
+
+*> Shared audit trail, appended to by every quote/threading
+*> program.  Location comes from WS-AUDIT-PATH (AUDIT-LOG-
+*> PATH.cpy), overridden with the AUDIT_LOG_PATH environment
+*> variable:
+SELECT AUDIT-LOG-FILE ASSIGN TO WS-AUDIT-PATH
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  OPS-LOG-FILE.
+01  WS-LOG-RECORD       PIC X(200).
+
+COPY AUDIT-LOG.
+
 WORKING-STORAGE SECTION.
 01 CHILD-PID       PIC S9(9) BINARY.
 01 WAIT-STS        PIC S9(9) BINARY.
+01 WS-WAIT-ERR     PIC S9(9) BINARY.
+
+01 WS-LOG-PATH         PIC X(200) VALUE 'threading.log'.
+01 WS-LOG-STATUS       PIC XX VALUE '00'.
+01 WS-LOG-MESSAGE      PIC X(150) VALUE SPACES.
+01 WS-LOG-TIMESTAMP    PIC X(21).
+
+COPY AUDIT-LOG-PATH.
+
+01 WS-NUM-CHILDREN-A   PIC X(2) VALUE SPACES.
+01 WS-NUM-CHILDREN     PIC 9(2) VALUE 3.
+01 WS-CHILD-TABLE.
+   05 WS-CHILD-ENTRY OCCURS 1 TO 20 TIMES
+           DEPENDING ON WS-NUM-CHILDREN
+           INDEXED BY WS-CHILD-IDX.
+       10 WS-CHILD-PID      PIC S9(9) BINARY.
+       10 WS-CHILD-DONE     PIC X VALUE 'N'.
+       10 WS-CHILD-RETRIES  PIC 9(2) VALUE ZERO.
+
+01 WS-MAX-RETRIES-A    PIC X(2) VALUE SPACES.
+01 WS-MAX-RETRIES      PIC 9(2) VALUE 2.
+01 WS-CHILD-SLEEP-A    PIC X(4) VALUE SPACES.
+01 WS-CHILD-SLEEP-SECS PIC 9(4) VALUE 1.
+01 WS-CHILD-TIMEOUT-A    PIC X(4) VALUE SPACES.
+01 WS-CHILD-TIMEOUT-SECS PIC 9(4) VALUE 30.
+
+01 WS-WATCHDOG-MODE    PIC X VALUE 'N'.
+   88 WATCHDOG-MODE-ON        VALUE 'Y'.
+
+*> CBL_GC_WAITPID on this runtime takes a single PID argument and
+*> always blocks until that child exits - there is no WNOHANG-style
+*> flag it honors, so WATCHDOG-WAIT-LOOP below can only time a
+*> blocking wait after the fact, not poll or preempt one.  These
+*> fields hold the before/after clock reading used for that:
+01 WS-WAIT-START-TS    PIC X(21).
+01 WS-WAIT-END-TS      PIC X(21).
+01 WS-WAIT-START-SECS  PIC 9(5) COMP.
+01 WS-WAIT-END-SECS    PIC 9(5) COMP.
+01 WS-WAIT-ELAPSED-SECS PIC S9(5) COMP.
+
+01 WS-NUM-ED           PIC -(9)9.
+01 WS-PID-TEXT          PIC X(12) VALUE SPACES.
+01 WS-STS-TEXT          PIC X(12) VALUE SPACES.
 
 LOCAL-STORAGE SECTION.
 01 LS-THREAD-LOCAL PIC X(20) VALUE 'DEFAULT!'.
@@ -18,53 +82,245 @@ PROCEDURE DIVISION.
             'How to use THREADS on GnuCOBOL.'
     DISPLAY 'Code: https://github.com/soft9000/Blog9000'.
     DISPLAY 'Starting: ' LS-THREAD-LOCAL.
+
+    ACCEPT WS-LOG-PATH FROM ENVIRONMENT "THREADING_LOG_PATH"
+        ON EXCEPTION
+            CONTINUE
+    END-ACCEPT.
+    OPEN EXTEND OPS-LOG-FILE.
+    IF WS-LOG-STATUS NOT = '00'
+        OPEN OUTPUT OPS-LOG-FILE
+        CLOSE OPS-LOG-FILE
+        OPEN EXTEND OPS-LOG-FILE
+    END-IF.
+
+    ACCEPT WS-AUDIT-PATH FROM ENVIRONMENT "AUDIT_LOG_PATH"
+        ON EXCEPTION
+            CONTINUE
+    END-ACCEPT.
+    OPEN EXTEND AUDIT-LOG-FILE.
+    IF WS-AUDIT-STATUS NOT = '00'
+        OPEN OUTPUT AUDIT-LOG-FILE
+        CLOSE AUDIT-LOG-FILE
+        OPEN EXTEND AUDIT-LOG-FILE
+    END-IF.
+
+    DISPLAY 'How many children to fork? [blank = 3]'.
+    ACCEPT WS-NUM-CHILDREN-A FROM CONSOLE.
+    IF WS-NUM-CHILDREN-A NOT = SPACES
+        MOVE WS-NUM-CHILDREN-A TO WS-NUM-CHILDREN
+    END-IF.
+    IF WS-NUM-CHILDREN = ZERO
+        MOVE 3 TO WS-NUM-CHILDREN
+    END-IF.
+    IF WS-NUM-CHILDREN > 20
+        MOVE 20 TO WS-NUM-CHILDREN
+    END-IF.
+
+    DISPLAY 'Child sleep seconds? [blank = 1]'.
+    ACCEPT WS-CHILD-SLEEP-A FROM CONSOLE.
+    IF WS-CHILD-SLEEP-A NOT = SPACES
+        MOVE WS-CHILD-SLEEP-A TO WS-CHILD-SLEEP-SECS
+    END-IF.
+
+    DISPLAY 'Retries per failed child? [blank = 2]'.
+    ACCEPT WS-MAX-RETRIES-A FROM CONSOLE.
+    IF WS-MAX-RETRIES-A NOT = SPACES
+        MOVE WS-MAX-RETRIES-A TO WS-MAX-RETRIES
+    END-IF.
+
+    DISPLAY 'Per-child timeout, seconds? [blank = 30]'.
+    ACCEPT WS-CHILD-TIMEOUT-A FROM CONSOLE.
+    IF WS-CHILD-TIMEOUT-A NOT = SPACES
+        MOVE WS-CHILD-TIMEOUT-A TO WS-CHILD-TIMEOUT-SECS
+    END-IF.
+    IF WS-CHILD-TIMEOUT-SECS = ZERO
+        MOVE 30 TO WS-CHILD-TIMEOUT-SECS
+    END-IF.
+
+    DISPLAY 'Watchdog (non-blocking poll) mode instead of a '
+            'blocking wait? [Y/N]'.
+    ACCEPT WS-WATCHDOG-MODE FROM CONSOLE.
+    MOVE FUNCTION UPPER-CASE(WS-WATCHDOG-MODE) TO WS-WATCHDOG-MODE.
+
+    PERFORM VARYING WS-CHILD-IDX FROM 1 BY 1
+        UNTIL WS-CHILD-IDX > WS-NUM-CHILDREN
+        PERFORM FORK-ONE-CHILD
+    END-PERFORM.
+
+    PERFORM PARENT-CODE.
+
+    MOVE 'worker pool run complete' TO WS-LOG-MESSAGE.
+    PERFORM WRITE-LOG-ENTRY.
+
+    CLOSE OPS-LOG-FILE.
+    CLOSE AUDIT-LOG-FILE.
+
+    DISPLAY 'Endng: ' LS-THREAD-LOCAL.
+
+    STOP RUN.
+
+FORK-ONE-CHILD.
     CALL "CBL_GC_FORK" RETURNING CHILD-PID END-CALL
     EVALUATE TRUE
         WHEN CHILD-PID = ZERO
             MOVE "IMACHILD" TO LS-THREAD-LOCAL
-            *> ACCEPT LS-JUNK FROM CONSOLE
             DISPLAY LS-THREAD-LOCAL
             PERFORM CHILD-CODE
+            STOP RUN
         WHEN CHILD-PID > ZERO
-            MOVE "IMAPARENT" TO LS-THREAD-LOCAL
-            PERFORM PARENT-CODE
+            MOVE CHILD-PID TO WS-CHILD-PID (WS-CHILD-IDX)
+            MOVE 'N' TO WS-CHILD-DONE (WS-CHILD-IDX)
         WHEN CHILD-PID = -1
-            MOVE "IMAERROR" TO LS-THREAD-LOCAL
-            DISPLAY 'CBL_GC_FORK is not available '
-                    'on the current system!'
+            PERFORM LOG-FORK-ERROR
+            MOVE 'Y' TO WS-CHILD-DONE (WS-CHILD-IDX)
         WHEN OTHER
-            DISPLAY 'CBL_GC_FORK returned system error: '
-                    CHILD-PID
-    END-EVALUATE
-    DISPLAY 'Endng: ' LS-THREAD-LOCAL "[" CHILD-PID "]".
-
-    STOP RUN.
+            PERFORM LOG-FORK-ERROR
+            MOVE 'Y' TO WS-CHILD-DONE (WS-CHILD-IDX)
+    END-EVALUATE.
 
 CHILD-CODE.
-    CALL "C$SLEEP" USING 1 END-CALL
+    CALL "C$SLEEP" USING WS-CHILD-SLEEP-SECS END-CALL
     DISPLAY "Tread: Hello, I am the child."
     END-DISPLAY
-    MOVE 2 TO RETURN-CODE
+    MOVE 0 TO RETURN-CODE
     CONTINUE.
 
 PARENT-CODE.
-    DISPLAY "Thread Main: Hello, I am the PARENT"
-    CALL "CBL_GC_WAITPID" USING CHILD-PID RETURNING WAIT-STS
-    END-CALL
-    MOVE 0 TO RETURN-CODE
+    DISPLAY "Thread Main: Hello, I am the PARENT".
+    MOVE "IMAPARENT" TO LS-THREAD-LOCAL.
     EVALUATE TRUE
-        WHEN WAIT-STS >= 0
-            DISPLAY ' Parent: Child ended with status: '
-                    WAIT-STS
-        WHEN WAIT-STS = -1
-            DISPLAY ' Parent: CBL_GC_WAITPID is not available '
-                    '  on the current system!'
-        WHEN WAIT-STS < -1
-            MULTIPLY -1 BY WAIT-STS END-MULTIPLY
-            DISPLAY ' Parent: CBL_GC_WAITPID returned system error: ' 
-                    WAIT-STS
-    END-EVALUATE
-    CONTINUE.
+        WHEN WATCHDOG-MODE-ON
+            PERFORM WATCHDOG-WAIT-LOOP
+        WHEN OTHER
+            PERFORM VARYING WS-CHILD-IDX FROM 1 BY 1
+                UNTIL WS-CHILD-IDX > WS-NUM-CHILDREN
+                PERFORM WAIT-FOR-ONE-CHILD
+            END-PERFORM
+    END-EVALUATE.
 
-END PROGRAM threading.
+WAIT-FOR-ONE-CHILD.
+    PERFORM UNTIL WS-CHILD-DONE (WS-CHILD-IDX) = 'Y'
+        CALL "CBL_GC_WAITPID" USING WS-CHILD-PID (WS-CHILD-IDX)
+            RETURNING WAIT-STS
+        END-CALL
+        EVALUATE TRUE
+            WHEN WAIT-STS = ZERO
+                DISPLAY ' Parent: Child ended with status: ' WAIT-STS
+                MOVE 'Y' TO WS-CHILD-DONE (WS-CHILD-IDX)
+            WHEN WAIT-STS > ZERO
+                DISPLAY ' Parent: Child ended with status: ' WAIT-STS
+                PERFORM LOG-CHILD-FAILURE
+                IF WS-CHILD-RETRIES (WS-CHILD-IDX) < WS-MAX-RETRIES
+                    ADD 1 TO WS-CHILD-RETRIES (WS-CHILD-IDX)
+                    DISPLAY ' Parent: retrying child ' WS-CHILD-IDX
+                    PERFORM FORK-ONE-CHILD
+                ELSE
+                    DISPLAY ' Parent: child ' WS-CHILD-IDX
+                            ' failed after all retries.'
+                    MOVE 'Y' TO WS-CHILD-DONE (WS-CHILD-IDX)
+                END-IF
+            WHEN OTHER
+                PERFORM LOG-WAITPID-ERROR
+                MOVE 'Y' TO WS-CHILD-DONE (WS-CHILD-IDX)
+        END-EVALUATE
+    END-PERFORM.
+
+WATCHDOG-WAIT-LOOP.
+    *> The same blocking CBL_GC_WAITPID and the same per-child retry
+    *> as WAIT-FOR-ONE-CHILD (there is no non-blocking variant on this
+    *> runtime to poll with instead) - what watchdog mode adds is a
+    *> clock reading taken before and after each wait, so a child that
+    *> ran past the configured timeout is still flagged, just after
+    *> the fact rather than pre-empted while it runs.
+    PERFORM VARYING WS-CHILD-IDX FROM 1 BY 1
+        UNTIL WS-CHILD-IDX > WS-NUM-CHILDREN
+        DISPLAY ' Watchdog: waiting on child ' WS-CHILD-IDX '...'
+        MOVE FUNCTION CURRENT-DATE TO WS-WAIT-START-TS
+        PERFORM WAIT-FOR-ONE-CHILD
+        MOVE FUNCTION CURRENT-DATE TO WS-WAIT-END-TS
+        PERFORM CHECK-WATCHDOG-TIMEOUT
+    END-PERFORM.
+
+CHECK-WATCHDOG-TIMEOUT.
+    COMPUTE WS-WAIT-START-SECS =
+        FUNCTION NUMVAL(WS-WAIT-START-TS (9:2)) * 3600
+        + FUNCTION NUMVAL(WS-WAIT-START-TS (11:2)) * 60
+        + FUNCTION NUMVAL(WS-WAIT-START-TS (13:2)).
+    COMPUTE WS-WAIT-END-SECS =
+        FUNCTION NUMVAL(WS-WAIT-END-TS (9:2)) * 3600
+        + FUNCTION NUMVAL(WS-WAIT-END-TS (11:2)) * 60
+        + FUNCTION NUMVAL(WS-WAIT-END-TS (13:2)).
+    COMPUTE WS-WAIT-ELAPSED-SECS =
+        WS-WAIT-END-SECS - WS-WAIT-START-SECS.
+    IF WS-WAIT-ELAPSED-SECS < 0
+        ADD 86400 TO WS-WAIT-ELAPSED-SECS
+    END-IF.
+    IF WS-WAIT-ELAPSED-SECS > WS-CHILD-TIMEOUT-SECS
+        DISPLAY ' Watchdog: child ' WS-CHILD-IDX ' took '
+                WS-WAIT-ELAPSED-SECS ' second(s), past its '
+                WS-CHILD-TIMEOUT-SECS ' second timeout.'
+        MOVE WS-CHILD-PID (WS-CHILD-IDX) TO WS-NUM-ED
+        STRING 'Watchdog: child pid ' FUNCTION TRIM(WS-NUM-ED)
+            ' exceeded its timeout'
+            DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+        PERFORM WRITE-LOG-ENTRY
+    END-IF.
 
+LOG-FORK-ERROR.
+    IF CHILD-PID = -1
+        DISPLAY 'CBL_GC_FORK is not available '
+                'on the current system!'
+        MOVE 'CBL_GC_FORK is not available on this system'
+            TO WS-LOG-MESSAGE
+    ELSE
+        DISPLAY 'CBL_GC_FORK returned system error: '
+                CHILD-PID
+        MOVE CHILD-PID TO WS-NUM-ED
+        STRING 'CBL_GC_FORK returned system error '
+            FUNCTION TRIM(WS-NUM-ED)
+            DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+    END-IF.
+    PERFORM WRITE-LOG-ENTRY.
+
+LOG-WAITPID-ERROR.
+    IF WAIT-STS = -1
+        DISPLAY ' Parent: CBL_GC_WAITPID is not available '
+                '  on the current system!'
+        MOVE 'CBL_GC_WAITPID is not available on this system'
+            TO WS-LOG-MESSAGE
+    ELSE
+        COMPUTE WS-WAIT-ERR = -1 * WAIT-STS
+        DISPLAY ' Parent: CBL_GC_WAITPID returned system error: '
+                WS-WAIT-ERR
+        MOVE WS-WAIT-ERR TO WS-NUM-ED
+        STRING 'CBL_GC_WAITPID returned system error '
+            FUNCTION TRIM(WS-NUM-ED)
+            DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+    END-IF.
+    PERFORM WRITE-LOG-ENTRY.
+
+LOG-CHILD-FAILURE.
+    MOVE WS-CHILD-PID (WS-CHILD-IDX) TO WS-NUM-ED.
+    MOVE FUNCTION TRIM(WS-NUM-ED) TO WS-PID-TEXT.
+    MOVE WAIT-STS TO WS-NUM-ED.
+    MOVE FUNCTION TRIM(WS-NUM-ED) TO WS-STS-TEXT.
+    STRING 'Child pid ' FUNCTION TRIM(WS-PID-TEXT)
+        ' exited with status ' FUNCTION TRIM(WS-STS-TEXT)
+        DELIMITED BY SIZE INTO WS-LOG-MESSAGE.
+    PERFORM WRITE-LOG-ENTRY.
+
+WRITE-LOG-ENTRY.
+    MOVE FUNCTION CURRENT-DATE TO WS-LOG-TIMESTAMP.
+    MOVE SPACES TO WS-LOG-RECORD.
+    STRING WS-LOG-TIMESTAMP (1:8) '-' WS-LOG-TIMESTAMP (9:6)
+        ' threading: ' WS-LOG-MESSAGE
+        DELIMITED BY SIZE INTO WS-LOG-RECORD.
+    WRITE WS-LOG-RECORD.
+    MOVE SPACES TO AUDIT-LOG-RECORD.
+    STRING WS-LOG-TIMESTAMP (1:8) '-' WS-LOG-TIMESTAMP (9:6)
+        ' threading: ' WS-LOG-MESSAGE
+        DELIMITED BY SIZE INTO AUDIT-LOG-RECORD.
+    WRITE AUDIT-LOG-RECORD.
+
+END PROGRAM threading.
