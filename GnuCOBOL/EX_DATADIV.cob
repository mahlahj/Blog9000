@@ -1,63 +1,226 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EX_DATADIV.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       *> NOTE: Could also choose "PICTURE" over "PIC."
-       *> Also, providing initial values are optional.
-       01 MSG           PIC X(10).
-       01 NOZ           PIC Z(2).
-
-       01 GR-DATA-EXAMPLES.
-          05 ALNUM-1  PIC XXX     VALUE 'ABC'.
-          05 ALNUM-2  PIC X(3)    VALUE '12Z'.
-          05 NUM-1    PIC 999     VALUE 123.
-          05 NUM-2    PIC 9(3)    VALUE 123.
-          05 NUM-3    PIC 9.99    VALUE 3.45.
-          05 NUM-4    PIC 9V99    VALUE 6.78.
-          05 NUM-5    PIC Z.99    VALUE 0.12.
-          05 NUM-6    PIC Z,99    VALUE 123.
-          05 NUM-7    PIC S999    VALUE -123.
-          05 NUM-8    PIC ZZZ.99- VALUE -123.45.     
-        
-        PROCEDURE DIVISION.
-        MOVE 'STEP 01' TO MSG.
-        PERFORM PG-DUMP.
-
-        INITIALIZE GR-DATA-EXAMPLES.
-        MOVE 'STEP 02' TO MSG.
-        PERFORM PG-DUMP.
-
-        INITIALISE GR-DATA-EXAMPLES REPLACING NUMERIC DATA BY 7.
-        MOVE 'STEP 03' TO MSG.
-        PERFORM PG-DUMP.
-
-        INITIALIZE GR-DATA-EXAMPLES REPLACING ALPHANUMERIC DATA BY 'A7C'.
-        MOVE 'STEP 04' TO MSG.
-        PERFORM PG-DUMP.
-
-        DISPLAY ' '.
-        *> EXAMPLE: RAW LENGTH:
-        DISPLAY '* NOTE: ' FUNCTION LENGTH(GR-DATA-EXAMPLES).
-        STOP RUN.
-
-        PG-DUMP.
-            DISPLAY '----------------------------'.
-            DISPLAY MSG 'GR-DATA-EXAMPLES:      [' GR-DATA-EXAMPLES ']'.
-            *> EXAMPLE: MASK-OUT LEADING ZEROS:
-            MOVE FUNCTION LENGTH(GR-DATA-EXAMPLES) TO NOZ.
-            DISPLAY  '          GR-DATA-EXAMPLES LENGTH: ' NOZ.
-            DISPLAY 'ALNUM-1: [' ALNUM-1 ']'.
-            DISPLAY 'ALNUM-2: [' ALNUM-2 ']'.
-            DISPLAY 'NUM-1: [' NUM-1 ']'.
-            DISPLAY 'NUM-2: [' NUM-2 ']'.
-            DISPLAY 'NUM-3: [' NUM-3 ']'.
-            DISPLAY 'NUM-4: [' NUM-4 ']'.
-            DISPLAY 'NUM-5: [' NUM-5 ']'.
-            DISPLAY 'NUM-6: [' NUM-6 ']'.
-            DISPLAY 'NUM-7: [' NUM-7 ']'.
-            DISPLAY 'NUM-8: [' NUM-8 ']'.
-            DISPLAY ' '
-            DISPLAY "Press enter:"
-            ACCEPT  MSG FROM CONSOLE.
-
-        END PROGRAM EX_DATADIV.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX_DATADIV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       *> PG-DUMP writes every line it DISPLAYs to this file too, so a
+       *> run's output can be diffed against a prior run's to catch a
+       *> PICTURE-clause regression:
+       SELECT REGRESSION-REPORT-FILE
+            ASSIGN TO WS-REPORT-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGRESSION-REPORT-FILE.
+       01  WS-REPORT-LINE   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       *> NOTE: Could also choose "PICTURE" over "PIC."
+       *> Also, providing initial values are optional.
+       01 MSG           PIC X(10).
+       01 NOZ           PIC Z(2).
+
+       01 WS-REPORT-PATH     PIC X(200) VALUE 'EX_DATADIV.regression'.
+       01 WS-REPORT-STATUS   PIC XX VALUE '00'.
+       01 WS-OFFSET          PIC 9(5) COMP VALUE ZERO.
+       01 WS-FIELD-LEN       PIC 9(5) COMP VALUE ZERO.
+
+       *> COBOL has no runtime reflection of a field's PICTURE clause,
+       *> so DATA-DICT-REPORT holds a copy of each GR-DATA-EXAMPLES
+       *> field's clause here as plain text, kept in step with the
+       *> 05-level entries above by hand:
+       01 WS-PICTURE-TEXT    PIC X(12) VALUE SPACES.
+
+       01 NUM-7-ARITH        PIC S999 VALUE ZERO.
+       01 NUM-7-LEADING      PIC S999 SIGN IS LEADING VALUE -123.
+       01 NUM-7-LEAD-SEP     PIC S999 SIGN IS LEADING SEPARATE
+                                  VALUE -123.
+       01 NUM-7-TRAIL-SEP    PIC S999 SIGN IS TRAILING SEPARATE
+                                  VALUE -123.
+
+       01 GR-DATA-EXAMPLES.
+          05 ALNUM-1  PIC XXX     VALUE 'ABC'.
+          05 ALNUM-2  PIC X(3)    VALUE '12Z'.
+          05 NUM-1    PIC 999     VALUE 123.
+          05 NUM-2    PIC 9(3)    VALUE 123.
+          05 NUM-3    PIC 9.99    VALUE 3.45.
+          05 NUM-4    PIC 9V99    VALUE 6.78.
+          05 NUM-5    PIC Z.99    VALUE 0.12.
+          05 NUM-6    PIC Z,99    VALUE 123.
+          05 NUM-7    PIC S999    VALUE -123.
+          05 NUM-8    PIC ZZZ.99- VALUE -123.45.
+
+        PROCEDURE DIVISION.
+        OPEN OUTPUT REGRESSION-REPORT-FILE.
+
+        MOVE 'STEP 01' TO MSG.
+        PERFORM PG-DUMP.
+
+        INITIALIZE GR-DATA-EXAMPLES.
+        MOVE 'STEP 02' TO MSG.
+        PERFORM PG-DUMP.
+
+        INITIALIZE GR-DATA-EXAMPLES REPLACING NUMERIC DATA BY 7.
+        MOVE 'STEP 03' TO MSG.
+        PERFORM PG-DUMP.
+
+        INITIALIZE GR-DATA-EXAMPLES REPLACING ALPHANUMERIC DATA BY 'A7C'.
+        MOVE 'STEP 04' TO MSG.
+        PERFORM PG-DUMP.
+
+        DISPLAY ' '.
+        *> EXAMPLE: RAW LENGTH:
+        DISPLAY '* NOTE: ' FUNCTION LENGTH(GR-DATA-EXAMPLES).
+
+        PERFORM SIGN-ARITHMETIC-DEMO.
+        PERFORM DATA-DICT-REPORT.
+
+        CLOSE REGRESSION-REPORT-FILE.
+        STOP RUN.
+
+        PG-DUMP.
+            DISPLAY '----------------------------'.
+            DISPLAY MSG 'GR-DATA-EXAMPLES:      [' GR-DATA-EXAMPLES ']'.
+            STRING MSG 'GR-DATA-EXAMPLES:      [' GR-DATA-EXAMPLES ']'
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+            PERFORM WRITE-REPORT-LINE.
+            *> EXAMPLE: MASK-OUT LEADING ZEROS:
+            MOVE FUNCTION LENGTH(GR-DATA-EXAMPLES) TO NOZ.
+            DISPLAY  '          GR-DATA-EXAMPLES LENGTH: ' NOZ.
+            STRING '          GR-DATA-EXAMPLES LENGTH: ' NOZ
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+            PERFORM WRITE-REPORT-LINE.
+            DISPLAY 'ALNUM-1: [' ALNUM-1 ']'.
+            STRING 'ALNUM-1: [' ALNUM-1 ']'
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+            PERFORM WRITE-REPORT-LINE.
+            DISPLAY 'ALNUM-2: [' ALNUM-2 ']'.
+            STRING 'ALNUM-2: [' ALNUM-2 ']'
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+            PERFORM WRITE-REPORT-LINE.
+            DISPLAY 'NUM-1: [' NUM-1 ']'.
+            STRING 'NUM-1: [' NUM-1 ']'
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+            PERFORM WRITE-REPORT-LINE.
+            DISPLAY 'NUM-2: [' NUM-2 ']'.
+            STRING 'NUM-2: [' NUM-2 ']'
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+            PERFORM WRITE-REPORT-LINE.
+            DISPLAY 'NUM-3: [' NUM-3 ']'.
+            STRING 'NUM-3: [' NUM-3 ']'
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+            PERFORM WRITE-REPORT-LINE.
+            DISPLAY 'NUM-4: [' NUM-4 ']'.
+            STRING 'NUM-4: [' NUM-4 ']'
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+            PERFORM WRITE-REPORT-LINE.
+            DISPLAY 'NUM-5: [' NUM-5 ']'.
+            STRING 'NUM-5: [' NUM-5 ']'
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+            PERFORM WRITE-REPORT-LINE.
+            DISPLAY 'NUM-6: [' NUM-6 ']'.
+            STRING 'NUM-6: [' NUM-6 ']'
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+            PERFORM WRITE-REPORT-LINE.
+            DISPLAY 'NUM-7: [' NUM-7 ']'.
+            STRING 'NUM-7: [' NUM-7 ']'
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+            PERFORM WRITE-REPORT-LINE.
+            DISPLAY 'NUM-8: [' NUM-8 ']'.
+            STRING 'NUM-8: [' NUM-8 ']'
+                DELIMITED BY SIZE INTO WS-REPORT-LINE
+            PERFORM WRITE-REPORT-LINE.
+            DISPLAY ' '
+            DISPLAY "Press enter:"
+            ACCEPT  MSG FROM CONSOLE.
+
+        WRITE-REPORT-LINE.
+            WRITE WS-REPORT-LINE.
+            MOVE SPACES TO WS-REPORT-LINE.
+
+       *> SIGN-ARITHMETIC-DEMO exercises a signed PICTURE (NUM-7's
+       *> PIC S999) through ordinary arithmetic plus the three SIGN
+       *> IS clause variants (the default embedded sign, LEADING
+       *> SEPARATE and TRAILING SEPARATE), to show the sign survives
+       *> each representation unchanged.
+        SIGN-ARITHMETIC-DEMO.
+            DISPLAY '----------------------------'.
+            DISPLAY 'SIGN-ARITHMETIC-DEMO'.
+            MOVE -123 TO NUM-7-ARITH.
+            DISPLAY 'NUM-7-ARITH (start): [' NUM-7-ARITH ']'.
+            ADD 50 TO NUM-7-ARITH.
+            DISPLAY 'NUM-7-ARITH (+50):   [' NUM-7-ARITH ']'.
+            SUBTRACT 200 FROM NUM-7-ARITH.
+            DISPLAY 'NUM-7-ARITH (-200):  [' NUM-7-ARITH ']'.
+            MULTIPLY -1 BY NUM-7-ARITH.
+            DISPLAY 'NUM-7-ARITH (x -1):  [' NUM-7-ARITH ']'.
+            DISPLAY 'NUM-7-LEADING:       [' NUM-7-LEADING ']'.
+            DISPLAY 'NUM-7-LEAD-SEP:      [' NUM-7-LEAD-SEP ']'.
+            DISPLAY 'NUM-7-TRAIL-SEP:     [' NUM-7-TRAIL-SEP ']'.
+
+       *> DATA-DICT-REPORT walks GR-DATA-EXAMPLES field by field,
+       *> using the same FUNCTION LENGTH trick PG-DUMP already uses
+       *> on the whole group, to print each field's offset and length
+       *> within the record.
+        DATA-DICT-REPORT.
+            DISPLAY '----------------------------'.
+            DISPLAY 'DATA-DICT-REPORT (field, picture, offset, length)'.
+            MOVE ZERO TO WS-OFFSET.
+            MOVE 'PIC XXX' TO WS-PICTURE-TEXT.
+            COMPUTE WS-FIELD-LEN = FUNCTION LENGTH(ALNUM-1).
+            DISPLAY 'ALNUM-1  ' WS-PICTURE-TEXT '  offset ' WS-OFFSET
+                    '  length ' WS-FIELD-LEN.
+            ADD WS-FIELD-LEN TO WS-OFFSET.
+            MOVE 'PIC X(3)' TO WS-PICTURE-TEXT.
+            COMPUTE WS-FIELD-LEN = FUNCTION LENGTH(ALNUM-2).
+            DISPLAY 'ALNUM-2  ' WS-PICTURE-TEXT '  offset ' WS-OFFSET
+                    '  length ' WS-FIELD-LEN.
+            ADD WS-FIELD-LEN TO WS-OFFSET.
+            MOVE 'PIC 999' TO WS-PICTURE-TEXT.
+            COMPUTE WS-FIELD-LEN = FUNCTION LENGTH(NUM-1).
+            DISPLAY 'NUM-1    ' WS-PICTURE-TEXT '  offset ' WS-OFFSET
+                    '  length ' WS-FIELD-LEN.
+            ADD WS-FIELD-LEN TO WS-OFFSET.
+            MOVE 'PIC 9(3)' TO WS-PICTURE-TEXT.
+            COMPUTE WS-FIELD-LEN = FUNCTION LENGTH(NUM-2).
+            DISPLAY 'NUM-2    ' WS-PICTURE-TEXT '  offset ' WS-OFFSET
+                    '  length ' WS-FIELD-LEN.
+            ADD WS-FIELD-LEN TO WS-OFFSET.
+            MOVE 'PIC 9.99' TO WS-PICTURE-TEXT.
+            COMPUTE WS-FIELD-LEN = FUNCTION LENGTH(NUM-3).
+            DISPLAY 'NUM-3    ' WS-PICTURE-TEXT '  offset ' WS-OFFSET
+                    '  length ' WS-FIELD-LEN.
+            ADD WS-FIELD-LEN TO WS-OFFSET.
+            MOVE 'PIC 9V99' TO WS-PICTURE-TEXT.
+            COMPUTE WS-FIELD-LEN = FUNCTION LENGTH(NUM-4).
+            DISPLAY 'NUM-4    ' WS-PICTURE-TEXT '  offset ' WS-OFFSET
+                    '  length ' WS-FIELD-LEN.
+            ADD WS-FIELD-LEN TO WS-OFFSET.
+            MOVE 'PIC Z.99' TO WS-PICTURE-TEXT.
+            COMPUTE WS-FIELD-LEN = FUNCTION LENGTH(NUM-5).
+            DISPLAY 'NUM-5    ' WS-PICTURE-TEXT '  offset ' WS-OFFSET
+                    '  length ' WS-FIELD-LEN.
+            ADD WS-FIELD-LEN TO WS-OFFSET.
+            MOVE 'PIC Z,99' TO WS-PICTURE-TEXT.
+            COMPUTE WS-FIELD-LEN = FUNCTION LENGTH(NUM-6).
+            DISPLAY 'NUM-6    ' WS-PICTURE-TEXT '  offset ' WS-OFFSET
+                    '  length ' WS-FIELD-LEN.
+            ADD WS-FIELD-LEN TO WS-OFFSET.
+            MOVE 'PIC S999' TO WS-PICTURE-TEXT.
+            COMPUTE WS-FIELD-LEN = FUNCTION LENGTH(NUM-7).
+            DISPLAY 'NUM-7    ' WS-PICTURE-TEXT '  offset ' WS-OFFSET
+                    '  length ' WS-FIELD-LEN.
+            ADD WS-FIELD-LEN TO WS-OFFSET.
+            MOVE 'PIC ZZZ.99-' TO WS-PICTURE-TEXT.
+            COMPUTE WS-FIELD-LEN = FUNCTION LENGTH(NUM-8).
+            DISPLAY 'NUM-8    ' WS-PICTURE-TEXT '  offset ' WS-OFFSET
+                    '  length ' WS-FIELD-LEN.
+            ADD WS-FIELD-LEN TO WS-OFFSET.
+            DISPLAY 'TOTAL GROUP LENGTH: ' WS-OFFSET
+                    ' (FUNCTION LENGTH reports '
+                    FUNCTION LENGTH(GR-DATA-EXAMPLES) ')'.
+
+        END PROGRAM EX_DATADIV.
