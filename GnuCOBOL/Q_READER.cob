@@ -1,34 +1,274 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Q_READER.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT MM-COBOL-SDF-FILE
-            ASSIGN TO '/home/profnagy/Desktop/cobol/MM-COBOL.SDF'.
-
-       DATA DIVISION.
-       FILE SECTION.
-       *> Unicode!
-       *> Will become MM-SDF-RAW.cpy:
-       FD MM-COBOL-SDF-FILE IS EXTERNAL
-          RECORD CONTAINS 355 CHARACTERS.
-       01 Q-DATA-RAW.
-          05 Q-SOURCE           PIC X(50).
-          05 Q-AUTHOR           PIC X(50).
-          05 Q-MIGHTY-MAXIM     PIC X(255).
-
-       WORKING-STORAGE SECTION.
-       01 WS-EOF                PIC X VALUE 'N'.
-        
-        PROCEDURE DIVISION.
-        OPEN INPUT MM-COBOL-SDF-FILE.
-            PERFORM UNTIL WS-EOF = 'Y'
-            READ MM-COBOL-SDF-FILE INTO Q-DATA-RAW
-                AT END MOVE 'Y' TO WS-EOF
-                NOT AT END DISPLAY Q-AUTHOR
-            END-READ
-            END-PERFORM.
-        CLOSE MM-COBOL-SDF-FILE.
-
-        STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Q_READER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       *> Location comes from WS-SDF-PATH (MM-SDF-PATH.cpy), which can
+       *> be overridden with the MM_SDF_PATH environment variable:
+       SELECT MM-COBOL-SDF-FILE
+            ASSIGN TO WS-SDF-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS Q-ID
+            ALTERNATE RECORD KEY IS Q-AUTHOR WITH DUPLICATES
+            FILE STATUS IS FILE-STATUS-CODE.
+
+       *> Shared audit trail, appended to by every quote/threading
+       *> program.  Location comes from WS-AUDIT-PATH (AUDIT-LOG-
+       *> PATH.cpy), overridden with the AUDIT_LOG_PATH environment
+       *> variable:
+       SELECT AUDIT-LOG-FILE
+            ASSIGN TO WS-AUDIT-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY MM-SDF-RAW.
+       COPY AUDIT-LOG.
+
+       WORKING-STORAGE SECTION.
+       COPY FILE-STATUS-CODES.
+       COPY MM-SDF-PATH.
+       COPY AUDIT-LOG-PATH.
+       01 WS-EOF                PIC X VALUE 'N'.
+       01 WS-MODE               PIC X VALUE SPACE.
+       01 WS-RECORD-COUNT       PIC 9(9) COMP VALUE ZERO.
+       01 WS-CURRENT-COUNT      PIC 9(9) COMP VALUE ZERO.
+       01 WS-RANDOM-PICK        PIC 9(9) COMP VALUE ZERO.
+       01 WS-SEARCH-TERM        PIC X(50) VALUE SPACES.
+       01 WS-SEARCH-UPPER       PIC X(50) VALUE SPACES.
+       01 WS-AUTHOR-UPPER       PIC X(50) VALUE SPACES.
+       01 WS-SOURCE-UPPER       PIC X(50) VALUE SPACES.
+       01 WS-MATCH-COUNT        PIC 9(3)  COMP VALUE ZERO.
+       01 WS-RECENT-N           PIC 9(3) VALUE ZERO.
+       01 WS-RECENT-USED        PIC 9(5) COMP VALUE ZERO.
+       01 WS-RECENT-TABLE.
+           05 WS-RECENT-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-RECENT-USED
+                   INDEXED BY WS-RECENT-IDX.
+               10 WS-RECENT-SOURCE  PIC X(50).
+               10 WS-RECENT-AUTHOR  PIC X(50).
+               10 WS-RECENT-MAXIM   PIC X(255).
+               10 WS-RECENT-DATE    PIC X(8).
+       01 WS-RECENT-I           PIC 9(5) COMP.
+       01 WS-RECENT-J           PIC 9(5) COMP.
+       01 WS-SWAP-SOURCE        PIC X(50).
+       01 WS-SWAP-AUTHOR        PIC X(50).
+       01 WS-SWAP-MAXIM         PIC X(255).
+       01 WS-SWAP-DATE          PIC X(8).
+
+        PROCEDURE DIVISION.
+        ACCEPT WS-SDF-PATH FROM ENVIRONMENT "MM_SDF_PATH"
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT.
+        ACCEPT WS-AUDIT-PATH FROM ENVIRONMENT "AUDIT_LOG_PATH"
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT.
+        PERFORM OPEN-AUDIT-LOG.
+        DISPLAY "Mighty Maxims - Quote Reader".
+        DISPLAY "  [L] List every quote".
+        DISPLAY "  [R] Show one quote at random".
+        DISPLAY "  [S] Search by author or source".
+        DISPLAY "  [N] Show the last N quotes added".
+        DISPLAY "Mode? [L/R/S/N]".
+        ACCEPT WS-MODE FROM CONSOLE.
+        MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE.
+
+        EVALUATE WS-MODE
+            WHEN 'R'
+                PERFORM 2000-PICK-RANDOM-QUOTE
+            WHEN 'S'
+                DISPLAY "Search text (author or source)?"
+                ACCEPT WS-SEARCH-TERM FROM CONSOLE
+                PERFORM 3000-SEARCH-QUOTES
+            WHEN 'N'
+                DISPLAY "How many recently-added quotes?"
+                ACCEPT WS-RECENT-N FROM CONSOLE
+                PERFORM 4000-SHOW-RECENT
+            WHEN OTHER
+                PERFORM 1000-LIST-ALL-QUOTES
+        END-EVALUATE.
+
+        STRING "mode " WS-MODE " run complete"
+            DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE.
+        PERFORM WRITE-AUDIT-ENTRY.
+        CLOSE AUDIT-LOG-FILE.
+
+        STOP RUN.
+
+       1000-LIST-ALL-QUOTES.
+            OPEN INPUT MM-COBOL-SDF-FILE.
+            PERFORM UNTIL WS-EOF = 'Y'
+                READ MM-COBOL-SDF-FILE NEXT RECORD INTO Q-DATA-RAW
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END PERFORM 9000-DISPLAY-QUOTE
+                END-READ
+            END-PERFORM.
+            CLOSE MM-COBOL-SDF-FILE.
+
+       2000-PICK-RANDOM-QUOTE.
+            OPEN INPUT MM-COBOL-SDF-FILE.
+            PERFORM UNTIL WS-EOF = 'Y'
+                READ MM-COBOL-SDF-FILE NEXT RECORD INTO Q-DATA-RAW
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END ADD 1 TO WS-RECORD-COUNT
+                END-READ
+            END-PERFORM.
+            CLOSE MM-COBOL-SDF-FILE.
+
+            IF WS-RECORD-COUNT = ZERO
+                DISPLAY "No quotes found in the file."
+            ELSE
+                COMPUTE WS-RANDOM-PICK =
+                    FUNCTION INTEGER(FUNCTION RANDOM * WS-RECORD-COUNT) + 1
+                MOVE 'N' TO WS-EOF
+                MOVE ZERO TO WS-CURRENT-COUNT
+                OPEN INPUT MM-COBOL-SDF-FILE
+                PERFORM UNTIL WS-EOF = 'Y'
+                    OR WS-CURRENT-COUNT = WS-RANDOM-PICK
+                    READ MM-COBOL-SDF-FILE NEXT RECORD INTO Q-DATA-RAW
+                        AT END MOVE 'Y' TO WS-EOF
+                        NOT AT END ADD 1 TO WS-CURRENT-COUNT
+                    END-READ
+                END-PERFORM
+                CLOSE MM-COBOL-SDF-FILE
+                IF WS-CURRENT-COUNT = WS-RANDOM-PICK
+                    DISPLAY "Today's Mighty Maxim:"
+                    PERFORM 9000-DISPLAY-QUOTE
+                END-IF
+            END-IF.
+
+       3000-SEARCH-QUOTES.
+            IF WS-SEARCH-TERM = SPACES
+                DISPLAY "No search text entered."
+            ELSE
+                MOVE FUNCTION UPPER-CASE(WS-SEARCH-TERM)
+                    TO WS-SEARCH-UPPER
+                MOVE 'N' TO WS-EOF
+                OPEN INPUT MM-COBOL-SDF-FILE
+                PERFORM UNTIL WS-EOF = 'Y'
+                    READ MM-COBOL-SDF-FILE NEXT RECORD INTO Q-DATA-RAW
+                        AT END MOVE 'Y' TO WS-EOF
+                        NOT AT END PERFORM 3100-CHECK-FOR-MATCH
+                    END-READ
+                END-PERFORM
+                CLOSE MM-COBOL-SDF-FILE
+            END-IF.
+
+       3100-CHECK-FOR-MATCH.
+            MOVE FUNCTION UPPER-CASE(Q-AUTHOR) TO WS-AUTHOR-UPPER.
+            MOVE FUNCTION UPPER-CASE(Q-SOURCE) TO WS-SOURCE-UPPER.
+            MOVE ZERO TO WS-MATCH-COUNT.
+            INSPECT WS-AUTHOR-UPPER TALLYING WS-MATCH-COUNT
+                FOR ALL WS-SEARCH-UPPER.
+            IF WS-MATCH-COUNT = ZERO
+                INSPECT WS-SOURCE-UPPER TALLYING WS-MATCH-COUNT
+                    FOR ALL WS-SEARCH-UPPER
+            END-IF.
+            IF WS-MATCH-COUNT > ZERO
+                PERFORM 9000-DISPLAY-QUOTE
+            END-IF.
+
+       9000-DISPLAY-QUOTE.
+            DISPLAY "------------------------------------------------".
+            DISPLAY "Source: " Q-SOURCE.
+            DISPLAY "Author: " Q-AUTHOR.
+            DISPLAY "Maxim:  " Q-MIGHTY-MAXIM.
+
+       4000-SHOW-RECENT.
+            MOVE 'N' TO WS-EOF.
+            OPEN INPUT MM-COBOL-SDF-FILE.
+            PERFORM UNTIL WS-EOF = 'Y'
+                READ MM-COBOL-SDF-FILE NEXT RECORD INTO Q-DATA-RAW
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END PERFORM 4100-LOAD-RECENT-ENTRY
+                END-READ
+            END-PERFORM.
+            CLOSE MM-COBOL-SDF-FILE.
+            PERFORM 4200-SORT-RECENT-BY-DATE.
+            PERFORM 4300-DISPLAY-RECENT.
+
+       4100-LOAD-RECENT-ENTRY.
+      *> WS-RECENT-ENTRY only OCCURS up to 2000 times - once MM-
+      *> COBOL.SDF holds more records than that, stop growing the
+      *> table instead of subscripting past the end of it:
+            IF WS-RECENT-USED < 2000
+                ADD 1 TO WS-RECENT-USED
+                MOVE Q-SOURCE TO WS-RECENT-SOURCE (WS-RECENT-USED)
+                MOVE Q-AUTHOR TO WS-RECENT-AUTHOR (WS-RECENT-USED)
+                MOVE Q-MIGHTY-MAXIM
+                    TO WS-RECENT-MAXIM (WS-RECENT-USED)
+                MOVE Q-DATE-ADDED TO WS-RECENT-DATE (WS-RECENT-USED)
+            END-IF.
+
+       4200-SORT-RECENT-BY-DATE.
+            IF WS-RECENT-USED > 1
+                PERFORM VARYING WS-RECENT-I FROM 1 BY 1
+                    UNTIL WS-RECENT-I > WS-RECENT-USED - 1
+                    PERFORM VARYING WS-RECENT-J FROM 1 BY 1
+                        UNTIL WS-RECENT-J > WS-RECENT-USED - WS-RECENT-I
+                        IF WS-RECENT-DATE (WS-RECENT-J) <
+                                WS-RECENT-DATE (WS-RECENT-J + 1)
+                            MOVE WS-RECENT-SOURCE (WS-RECENT-J)
+                                TO WS-SWAP-SOURCE
+                            MOVE WS-RECENT-AUTHOR (WS-RECENT-J)
+                                TO WS-SWAP-AUTHOR
+                            MOVE WS-RECENT-MAXIM (WS-RECENT-J)
+                                TO WS-SWAP-MAXIM
+                            MOVE WS-RECENT-DATE (WS-RECENT-J)
+                                TO WS-SWAP-DATE
+                            MOVE WS-RECENT-SOURCE (WS-RECENT-J + 1)
+                                TO WS-RECENT-SOURCE (WS-RECENT-J)
+                            MOVE WS-RECENT-AUTHOR (WS-RECENT-J + 1)
+                                TO WS-RECENT-AUTHOR (WS-RECENT-J)
+                            MOVE WS-RECENT-MAXIM (WS-RECENT-J + 1)
+                                TO WS-RECENT-MAXIM (WS-RECENT-J)
+                            MOVE WS-RECENT-DATE (WS-RECENT-J + 1)
+                                TO WS-RECENT-DATE (WS-RECENT-J)
+                            MOVE WS-SWAP-SOURCE
+                                TO WS-RECENT-SOURCE (WS-RECENT-J + 1)
+                            MOVE WS-SWAP-AUTHOR
+                                TO WS-RECENT-AUTHOR (WS-RECENT-J + 1)
+                            MOVE WS-SWAP-MAXIM
+                                TO WS-RECENT-MAXIM (WS-RECENT-J + 1)
+                            MOVE WS-SWAP-DATE
+                                TO WS-RECENT-DATE (WS-RECENT-J + 1)
+                        END-IF
+                    END-PERFORM
+                END-PERFORM
+            END-IF.
+
+       4300-DISPLAY-RECENT.
+            IF WS-RECENT-USED = ZERO
+                DISPLAY "No quotes found in the file."
+            ELSE
+                PERFORM VARYING WS-RECENT-IDX FROM 1 BY 1
+                    UNTIL WS-RECENT-IDX > WS-RECENT-USED
+                    OR WS-RECENT-IDX > WS-RECENT-N
+                    DISPLAY "-------------------------------------"
+                    DISPLAY "Added:  " WS-RECENT-DATE (WS-RECENT-IDX)
+                    DISPLAY "Source: " WS-RECENT-SOURCE (WS-RECENT-IDX)
+                    DISPLAY "Author: " WS-RECENT-AUTHOR (WS-RECENT-IDX)
+                    DISPLAY "Maxim:  " WS-RECENT-MAXIM (WS-RECENT-IDX)
+                END-PERFORM
+            END-IF.
+
+       OPEN-AUDIT-LOG.
+            OPEN EXTEND AUDIT-LOG-FILE.
+            IF WS-AUDIT-STATUS NOT = '00'
+                OPEN OUTPUT AUDIT-LOG-FILE
+                CLOSE AUDIT-LOG-FILE
+                OPEN EXTEND AUDIT-LOG-FILE
+            END-IF.
+
+       WRITE-AUDIT-ENTRY.
+            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+            MOVE SPACES TO AUDIT-LOG-RECORD.
+            STRING WS-AUDIT-TIMESTAMP (1:8) '-' WS-AUDIT-TIMESTAMP (9:6)
+                ' Q_READER: ' WS-AUDIT-MESSAGE
+                DELIMITED BY SIZE INTO AUDIT-LOG-RECORD.
+            WRITE AUDIT-LOG-RECORD.
