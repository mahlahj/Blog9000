@@ -1,27 +1,339 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. BIG-CHARS.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT BANNER-PRINT-FILE ASSIGN TO WS-PRINT-PATH
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-PRINT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  BANNER-PRINT-FILE.
+01  WS-PRINT-RECORD        PIC X(200).
+
 WORKING-STORAGE SECTION.
 COPY "BIG_CHARS.cpy".
 
+01 WS-STRING              PIC X(80).
+01 WS-TRIMMED-STRING      PIC X(80).
+01 WS-STRING-LEN          PIC 9(3) COMP.
+01 WS-CHAR-POS            PIC 9(3) COMP.
+01 WS-CURRENT-CHAR        PIC X.
+01 WS-FOUND-SWITCH        PIC X VALUE 'N'.
+
+01 WS-SCALE-ANSWER        PIC X VALUE '1'.
+01 WS-SCALE-FACTOR        PIC 9 VALUE 1.
+01 WS-EFFECTIVE-WIDTH     PIC 9(2) VALUE 9.
+01 WS-EFFECTIVE-HEIGHT    PIC 9(2) VALUE 9.
+
+01 WS-GLYPHS-PER-ROW-A    PIC X(2) VALUE SPACES.
+01 WS-GLYPHS-PER-ROW      PIC 9(2) VALUE 8.
+01 WS-GLYPHS-PER-ROW-MAX  PIC 9(2) COMP VALUE ZERO.
+01 WS-GLYPH-IN-ROW        PIC 9(2) VALUE ZERO.
+
+01 WS-COLOR-MODE          PIC X VALUE 'N'.
+   88 COLOR-NONE                 VALUE 'N'.
+   88 COLOR-RED                  VALUE 'R'.
+   88 COLOR-GREEN                VALUE 'G'.
+01 WS-COLOR-CODE          PIC X(3) VALUE SPACES.
+01 WS-ESC                 PIC X VALUE X"1B".
+
+01 WS-PRINT-MODE          PIC X VALUE 'S'.
+01 WS-PRINT-PATH          PIC X(200) VALUE SPACES.
+01 WS-PRINT-STATUS        PIC XX VALUE '00'.
+
+01 WS-GLYPH-BUFFER.
+   05 WS-GLYPH-BUFFER-LINE OCCURS 18 TIMES PIC X(18).
+01 WS-ROW-BUFFER.
+   05 WS-ROW-BUFFER-LINE   OCCURS 18 TIMES PIC X(160).
+01 WS-LINE-IDX             PIC 9(2) COMP.
+01 WS-SOURCE-LINE          PIC X(9).
+01 WS-SOURCE-LINE-NUM      PIC 9(2) COMP.
+01 WS-BUFFER-LINE-NUM      PIC 9(2) COMP.
+01 WS-WIDE-LINE            PIC X(18).
+01 WS-COL                  PIC 9(2) COMP.
+01 WS-ROW-START-COL        PIC 9(4) COMP.
+01 WS-ROW-USED-WIDTH       PIC 9(4) COMP.
+01 WS-OUTPUT-LINE          PIC X(200).
+
 PROCEDURE DIVISION.
-MOVE CORR GLYPH_14 TO CHARS(14).
-DISPLAY LINE_1 OF CHARS(14).
-DISPLAY LINE_2 OF CHARS(14).
-DISPLAY LINE_3 OF CHARS(14).
-DISPLAY LINE_4 OF CHARS(14).
-DISPLAY LINE_5 OF CHARS(14).
-DISPLAY LINE_6 OF CHARS(14).
-DISPLAY LINE_7 OF CHARS(14).
-DISPLAY LINE_8 OF CHARS(14).
-DISPLAY LINE_9 OF CHARS(14).
+DISPLAY 'BIG CHARS - Banner Renderer'.
+DISPLAY 'Text to render:'.
+ACCEPT WS-STRING FROM CONSOLE.
+
+DISPLAY 'Scale 1x or 2x? [1/2]'.
+ACCEPT WS-SCALE-ANSWER FROM CONSOLE.
+IF WS-SCALE-ANSWER = '2'
+    MOVE 2 TO WS-SCALE-FACTOR
+    MOVE 18 TO WS-EFFECTIVE-WIDTH
+    MOVE 18 TO WS-EFFECTIVE-HEIGHT
+ELSE
+    MOVE 1 TO WS-SCALE-FACTOR
+    MOVE 9 TO WS-EFFECTIVE-WIDTH
+    MOVE 9 TO WS-EFFECTIVE-HEIGHT
+END-IF.
+
+DISPLAY 'Glyphs per row before wrapping? [blank = 8]'.
+ACCEPT WS-GLYPHS-PER-ROW-A FROM CONSOLE.
+IF WS-GLYPHS-PER-ROW-A NOT = SPACES
+    MOVE WS-GLYPHS-PER-ROW-A TO WS-GLYPHS-PER-ROW
+END-IF.
+IF WS-GLYPHS-PER-ROW = ZERO
+    MOVE 8 TO WS-GLYPHS-PER-ROW
+END-IF.
+*> WS-ROW-BUFFER-LINE is only PIC X(160) - a glyphs-per-row value
+*> that would run a row past that has to be clamped here, before
+*> 3000-APPEND-GLYPH-TO-ROW ever reference-modifies the buffer, not
+*> just clamped for display afterward in 4000-FLUSH-ROW:
+COMPUTE WS-GLYPHS-PER-ROW-MAX = 160 / WS-EFFECTIVE-WIDTH.
+IF WS-GLYPHS-PER-ROW > WS-GLYPHS-PER-ROW-MAX
+    MOVE WS-GLYPHS-PER-ROW-MAX TO WS-GLYPHS-PER-ROW
+END-IF.
+
+DISPLAY 'Color? [N]one [R]ed [G]reen'.
+ACCEPT WS-COLOR-MODE FROM CONSOLE.
+MOVE FUNCTION UPPER-CASE(WS-COLOR-MODE) TO WS-COLOR-MODE.
+EVALUATE TRUE
+    WHEN COLOR-RED
+        MOVE '31m' TO WS-COLOR-CODE
+    WHEN COLOR-GREEN
+        MOVE '32m' TO WS-COLOR-CODE
+    WHEN OTHER
+        MOVE 'N' TO WS-COLOR-MODE
+END-EVALUATE.
+
+DISPLAY 'Output to [S]creen or [P]rint file?'.
+ACCEPT WS-PRINT-MODE FROM CONSOLE.
+MOVE FUNCTION UPPER-CASE(WS-PRINT-MODE) TO WS-PRINT-MODE.
+IF WS-PRINT-MODE = 'P'
+    DISPLAY 'Print file path?'
+    ACCEPT WS-PRINT-PATH FROM CONSOLE
+    OPEN OUTPUT BANNER-PRINT-FILE
+END-IF.
+
+PERFORM 0100-LOAD-GLYPHS.
+PERFORM 1000-RENDER-BANNER.
+
+IF WS-PRINT-MODE = 'P'
+    CLOSE BANNER-PRINT-FILE
+END-IF.
 
 GOBACK.
 
-FOO.
-   DISPLAY 'FOO'
-   DISPLAY 'BAR'
-   .
+0100-LOAD-GLYPHS.
+   MOVE CORR GLYPH_00 TO CHARS (1).
+   MOVE CORR GLYPH_01 TO CHARS (2).
+   MOVE CORR GLYPH_02 TO CHARS (3).
+   MOVE CORR GLYPH_03 TO CHARS (4).
+   MOVE CORR GLYPH_04 TO CHARS (5).
+   MOVE CORR GLYPH_05 TO CHARS (6).
+   MOVE CORR GLYPH_06 TO CHARS (7).
+   MOVE CORR GLYPH_07 TO CHARS (8).
+   MOVE CORR GLYPH_08 TO CHARS (9).
+   MOVE CORR GLYPH_09 TO CHARS (10).
+   MOVE CORR GLYPH_10 TO CHARS (11).
+   MOVE CORR GLYPH_11 TO CHARS (12).
+   MOVE CORR GLYPH_12 TO CHARS (13).
+   MOVE CORR GLYPH_13 TO CHARS (14).
+   MOVE CORR GLYPH_14 TO CHARS (15).
+   MOVE CORR GLYPH_15 TO CHARS (16).
+   MOVE CORR GLYPH_16 TO CHARS (17).
+   MOVE CORR GLYPH_17 TO CHARS (18).
+   MOVE CORR GLYPH_18 TO CHARS (19).
+   MOVE CORR GLYPH_19 TO CHARS (20).
+   MOVE CORR GLYPH_20 TO CHARS (21).
+   MOVE CORR GLYPH_21 TO CHARS (22).
+   MOVE CORR GLYPH_22 TO CHARS (23).
+   MOVE CORR GLYPH_23 TO CHARS (24).
+   MOVE CORR GLYPH_24 TO CHARS (25).
+   MOVE CORR GLYPH_25 TO CHARS (26).
+   MOVE CORR GLYPH_26 TO CHARS (27).
+   MOVE CORR GLYPH_27 TO CHARS (28).
+   MOVE CORR GLYPH_28 TO CHARS (29).
+   MOVE CORR GLYPH_29 TO CHARS (30).
+   MOVE CORR GLYPH_30 TO CHARS (31).
+   MOVE CORR GLYPH_31 TO CHARS (32).
+   MOVE CORR GLYPH_32 TO CHARS (33).
+   MOVE CORR GLYPH_33 TO CHARS (34).
+   MOVE CORR GLYPH_34 TO CHARS (35).
+   MOVE CORR GLYPH_35 TO CHARS (36).
+   MOVE CORR GLYPH_36 TO CHARS (37).
+   MOVE CORR GLYPH_37 TO CHARS (38).
+   MOVE CORR GLYPH_38 TO CHARS (39).
+   MOVE CORR GLYPH_39 TO CHARS (40).
+   MOVE CORR GLYPH_40 TO CHARS (41).
+   MOVE CORR GLYPH_41 TO CHARS (42).
+   MOVE CORR GLYPH_42 TO CHARS (43).
+   MOVE CORR GLYPH_43 TO CHARS (44).
+   MOVE CORR GLYPH_44 TO CHARS (45).
+   MOVE CORR GLYPH_45 TO CHARS (46).
+   MOVE CORR GLYPH_46 TO CHARS (47).
+   MOVE CORR GLYPH_47 TO CHARS (48).
+   MOVE CORR GLYPH_48 TO CHARS (49).
+   MOVE CORR GLYPH_49 TO CHARS (50).
+   MOVE CORR GLYPH_50 TO CHARS (51).
+   MOVE CORR GLYPH_51 TO CHARS (52).
+   MOVE CORR GLYPH_52 TO CHARS (53).
+   MOVE CORR GLYPH_53 TO CHARS (54).
+   MOVE CORR GLYPH_54 TO CHARS (55).
+   MOVE CORR GLYPH_55 TO CHARS (56).
+   MOVE CORR GLYPH_56 TO CHARS (57).
+   MOVE CORR GLYPH_57 TO CHARS (58).
+   MOVE CORR GLYPH_58 TO CHARS (59).
+   MOVE CORR GLYPH_59 TO CHARS (60).
+   MOVE CORR GLYPH_60 TO CHARS (61).
+   MOVE CORR GLYPH_61 TO CHARS (62).
+   MOVE CORR GLYPH_62 TO CHARS (63).
+   MOVE CORR GLYPH_63 TO CHARS (64).
+   MOVE CORR GLYPH_64 TO CHARS (65).
+   MOVE CORR GLYPH_65 TO CHARS (66).
+   MOVE CORR GLYPH_66 TO CHARS (67).
+   MOVE CORR GLYPH_67 TO CHARS (68).
+   MOVE CORR GLYPH_68 TO CHARS (69).
+   MOVE CORR GLYPH_69 TO CHARS (70).
+   MOVE CORR GLYPH_70 TO CHARS (71).
+   MOVE CORR GLYPH_71 TO CHARS (72).
+   MOVE CORR GLYPH_72 TO CHARS (73).
+   MOVE CORR GLYPH_73 TO CHARS (74).
+   MOVE CORR GLYPH_74 TO CHARS (75).
+   MOVE CORR GLYPH_75 TO CHARS (76).
+   MOVE CORR GLYPH_76 TO CHARS (77).
+   MOVE CORR GLYPH_77 TO CHARS (78).
+   MOVE CORR GLYPH_78 TO CHARS (79).
+   MOVE CORR GLYPH_79 TO CHARS (80).
+   MOVE CORR GLYPH_80 TO CHARS (81).
+   MOVE CORR GLYPH_81 TO CHARS (82).
+   MOVE CORR GLYPH_82 TO CHARS (83).
+   MOVE CORR GLYPH_83 TO CHARS (84).
+   MOVE CORR GLYPH_84 TO CHARS (85).
+   MOVE CORR GLYPH_85 TO CHARS (86).
+   MOVE CORR GLYPH_86 TO CHARS (87).
+   MOVE CORR GLYPH_87 TO CHARS (88).
+   MOVE CORR GLYPH_88 TO CHARS (89).
+   MOVE CORR GLYPH_89 TO CHARS (90).
+   MOVE CORR GLYPH_90 TO CHARS (91).
+
+1000-RENDER-BANNER.
+   MOVE SPACES TO WS-TRIMMED-STRING
+   MOVE FUNCTION TRIM(WS-STRING) TO WS-TRIMMED-STRING
+   COMPUTE WS-STRING-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-STRING))
+   MOVE ZERO TO WS-GLYPH-IN-ROW
+   PERFORM 1100-CLEAR-ROW-BUFFER
+   PERFORM VARYING WS-CHAR-POS FROM 1 BY 1
+       UNTIL WS-CHAR-POS > WS-STRING-LEN
+       MOVE WS-TRIMMED-STRING (WS-CHAR-POS:1) TO WS-CURRENT-CHAR
+       PERFORM 2000-LOOKUP-CHAR
+       PERFORM 3000-APPEND-GLYPH-TO-ROW
+       ADD 1 TO WS-GLYPH-IN-ROW
+       IF WS-GLYPH-IN-ROW >= WS-GLYPHS-PER-ROW
+           PERFORM 4000-FLUSH-ROW
+           PERFORM 1100-CLEAR-ROW-BUFFER
+           MOVE ZERO TO WS-GLYPH-IN-ROW
+       END-IF
+   END-PERFORM
+   IF WS-GLYPH-IN-ROW > ZERO
+       PERFORM 4000-FLUSH-ROW
+   END-IF.
+
+1100-CLEAR-ROW-BUFFER.
+   MOVE SPACES TO WS-ROW-BUFFER.
+
+2000-LOOKUP-CHAR.
+   MOVE 'N' TO WS-FOUND-SWITCH.
+   SET SUBS TO 1.
+   SEARCH CHARS
+       AT END CONTINUE
+       WHEN CHAR_NAME OF CHARS (SUBS) = WS-CURRENT-CHAR
+           MOVE 'Y' TO WS-FOUND-SWITCH
+   END-SEARCH.
+   IF WS-FOUND-SWITCH NOT = 'Y'
+       SET SUBS TO 1
+   END-IF.
+
+3000-APPEND-GLYPH-TO-ROW.
+   PERFORM 3100-BUILD-GLYPH-BUFFER.
+   COMPUTE WS-ROW-START-COL =
+       (WS-GLYPH-IN-ROW * WS-EFFECTIVE-WIDTH) + 1.
+   PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+       UNTIL WS-LINE-IDX > WS-EFFECTIVE-HEIGHT
+       MOVE WS-GLYPH-BUFFER-LINE (WS-LINE-IDX)
+           TO WS-ROW-BUFFER-LINE (WS-LINE-IDX)
+               (WS-ROW-START-COL:WS-EFFECTIVE-WIDTH)
+   END-PERFORM.
+
+3100-BUILD-GLYPH-BUFFER.
+   MOVE 1 TO WS-SOURCE-LINE-NUM.
+   MOVE LINE_1 OF CHARS (SUBS) TO WS-SOURCE-LINE
+   PERFORM 3200-EMIT-GLYPH-LINE.
+   MOVE LINE_2 OF CHARS (SUBS) TO WS-SOURCE-LINE
+   PERFORM 3200-EMIT-GLYPH-LINE.
+   MOVE LINE_3 OF CHARS (SUBS) TO WS-SOURCE-LINE
+   PERFORM 3200-EMIT-GLYPH-LINE.
+   MOVE LINE_4 OF CHARS (SUBS) TO WS-SOURCE-LINE
+   PERFORM 3200-EMIT-GLYPH-LINE.
+   MOVE LINE_5 OF CHARS (SUBS) TO WS-SOURCE-LINE
+   PERFORM 3200-EMIT-GLYPH-LINE.
+   MOVE LINE_6 OF CHARS (SUBS) TO WS-SOURCE-LINE
+   PERFORM 3200-EMIT-GLYPH-LINE.
+   MOVE LINE_7 OF CHARS (SUBS) TO WS-SOURCE-LINE
+   PERFORM 3200-EMIT-GLYPH-LINE.
+   MOVE LINE_8 OF CHARS (SUBS) TO WS-SOURCE-LINE
+   PERFORM 3200-EMIT-GLYPH-LINE.
+   MOVE LINE_9 OF CHARS (SUBS) TO WS-SOURCE-LINE
+   PERFORM 3200-EMIT-GLYPH-LINE.
+
+3200-EMIT-GLYPH-LINE.
+   IF WS-SCALE-FACTOR = 1
+       MOVE WS-SOURCE-LINE
+           TO WS-GLYPH-BUFFER-LINE (WS-SOURCE-LINE-NUM)
+   ELSE
+       PERFORM 3300-DOUBLE-WIDTH
+       COMPUTE WS-BUFFER-LINE-NUM = (WS-SOURCE-LINE-NUM * 2) - 1
+       MOVE WS-WIDE-LINE TO WS-GLYPH-BUFFER-LINE (WS-BUFFER-LINE-NUM)
+       COMPUTE WS-BUFFER-LINE-NUM = WS-SOURCE-LINE-NUM * 2
+       MOVE WS-WIDE-LINE TO WS-GLYPH-BUFFER-LINE (WS-BUFFER-LINE-NUM)
+   END-IF.
+   ADD 1 TO WS-SOURCE-LINE-NUM.
+
+3300-DOUBLE-WIDTH.
+   MOVE SPACES TO WS-WIDE-LINE.
+   PERFORM VARYING WS-COL FROM 1 BY 1 UNTIL WS-COL > 9
+       MOVE WS-SOURCE-LINE (WS-COL:1)
+           TO WS-WIDE-LINE ((WS-COL * 2) - 1:1)
+       MOVE WS-SOURCE-LINE (WS-COL:1)
+           TO WS-WIDE-LINE (WS-COL * 2:1)
+   END-PERFORM.
+
+4000-FLUSH-ROW.
+   COMPUTE WS-ROW-USED-WIDTH = WS-GLYPH-IN-ROW * WS-EFFECTIVE-WIDTH.
+   IF WS-GLYPH-IN-ROW = ZERO
+       COMPUTE WS-ROW-USED-WIDTH = WS-EFFECTIVE-WIDTH
+   END-IF.
+   IF WS-ROW-USED-WIDTH > WS-GLYPHS-PER-ROW * WS-EFFECTIVE-WIDTH
+       COMPUTE WS-ROW-USED-WIDTH = WS-GLYPHS-PER-ROW * WS-EFFECTIVE-WIDTH
+   END-IF.
+   PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+       UNTIL WS-LINE-IDX > WS-EFFECTIVE-HEIGHT
+       MOVE SPACES TO WS-OUTPUT-LINE
+       IF COLOR-NONE
+           MOVE WS-ROW-BUFFER-LINE (WS-LINE-IDX)
+                   (1:WS-ROW-USED-WIDTH)
+               TO WS-OUTPUT-LINE
+       ELSE
+           STRING WS-ESC "[" WS-COLOR-CODE DELIMITED BY SIZE
+               WS-ROW-BUFFER-LINE (WS-LINE-IDX) (1:WS-ROW-USED-WIDTH)
+                   DELIMITED BY SIZE
+               WS-ESC "[0m" DELIMITED BY SIZE
+               INTO WS-OUTPUT-LINE
+       END-IF
+       IF WS-PRINT-MODE = 'P'
+           MOVE WS-OUTPUT-LINE TO WS-PRINT-RECORD
+           WRITE WS-PRINT-RECORD
+       ELSE
+           DISPLAY WS-OUTPUT-LINE
+       END-IF
+   END-PERFORM.
 
 END PROGRAM BIG-CHARS.
