@@ -1,55 +1,403 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Q_WRITER.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       *> Update to where YOU want to save those Mighty Maxims:
-       SELECT MM-COBOL-SDF-FILE
-            ASSIGN TO '/home/profnagy/Desktop/cobol/MM-COBOL.SDF'
-            FILE STATUS IS FILE-STATUS-CODE.
-
-       DATA DIVISION.
-       FILE SECTION.
-       COPY MM-SDF-RAW.
-
-       WORKING-STORAGE SECTION.
-       01 WS-EOF                PIC X VALUE 'N'.
-       COPY FILE-STATUS-CODES.
-        
-        PROCEDURE DIVISION.
-
-        DISPLAY "A Mighty Maxim?".
-        DISPLAY "  Short (PIC X(255)) & memorable quotation!".
-
-        OPEN INPUT MM-COBOL-SDF-FILE.
-        DISPLAY "FILE Status is [" FILE-STATUS-CODE "]".
-        CLOSE MM-COBOL-SDF-FILE.
-
-        IF SUCCESS
-            DISPLAY "Extending the quote file ..."
-            OPEN EXTEND MM-COBOL-SDF-FILE
-        ELSE
-            DISPLAY "Creating the quote file ..."
-            OPEN OUTPUT MM-COBOL-SDF-FILE.
-
-        DISPLAY 'Would you like to add a quote? [Y/N]'.
-        ACCEPT WS-EOF FROM CONSOLE.
-        IF WS-EOF = 'Y' MOVE SPACE TO WS-EOF
-        PERFORM UNTIL WS-EOF = 'Y'
-            DISPLAY "Please enter a Quote."
-            DISPLAY "Source:"
-            ACCEPT Q-SOURCE FROM CONSOLE
-            DISPLAY "Author:"
-            ACCEPT Q-AUTHOR FROM CONSOLE
-            DISPLAY "Mighty Maxim:"
-            ACCEPT Q-MIGHTY-MAXIM FROM CONSOLE
-            WRITE Q-DATA-RAW
-            DISPLAY 'Done? [Y/N]'
-            ACCEPT WS-EOF FROM CONSOLE
-        END-PERFORM.
-        CLOSE MM-COBOL-SDF-FILE.
-
-        DISPLAY "Success!".
-
-        STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Q_WRITER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       *> Location comes from WS-SDF-PATH (MM-SDF-PATH.cpy), which can
+       *> be overridden with the MM_SDF_PATH environment variable:
+       SELECT MM-COBOL-SDF-FILE
+            ASSIGN TO WS-SDF-PATH
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS Q-ID
+            ALTERNATE RECORD KEY IS Q-AUTHOR WITH DUPLICATES
+            FILE STATUS IS FILE-STATUS-CODE.
+
+       *> Holds the next Q-ID to hand out, one line, named after the
+       *> quote file the same way IMPORT-CHECKPOINT-FILE is named after
+       *> its import file - so a fresh MM-COBOL.SDF gets a fresh
+       *> sequence and an existing one keeps handing out the next
+       *> number after the last run left off:
+       SELECT MM-COBOL-ID-FILE
+            ASSIGN TO WS-ID-SEQ-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ID-SEQ-STATUS.
+
+       SELECT QUOTE-IMPORT-FILE
+            ASSIGN TO WS-IMPORT-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-IMPORT-STATUS.
+
+       *> Records, as a single line number, how far the bulk import
+       *> got last time: one per import file, named after it, so a
+       *> run killed partway through can resume after the last
+       *> successfully WRITEn line instead of reloading from the top.
+       SELECT IMPORT-CHECKPOINT-FILE
+            ASSIGN TO WS-CHECKPOINT-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       *> Shared audit trail, appended to by every quote/threading
+       *> program.  Location comes from WS-AUDIT-PATH (AUDIT-LOG-
+       *> PATH.cpy), overridden with the AUDIT_LOG_PATH environment
+       *> variable:
+       SELECT AUDIT-LOG-FILE
+            ASSIGN TO WS-AUDIT-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY MM-SDF-RAW.
+
+       FD  QUOTE-IMPORT-FILE.
+       01  WS-IMPORT-RECORD        PIC X(400).
+
+       FD  MM-COBOL-ID-FILE.
+       01  WS-ID-SEQ-RECORD        PIC 9(9).
+
+       FD  IMPORT-CHECKPOINT-FILE.
+       01  WS-CHECKPOINT-RECORD    PIC 9(9).
+
+       COPY AUDIT-LOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                PIC X VALUE 'N'.
+       01 WS-MODE               PIC X VALUE SPACE.
+       01 WS-LOOKUP-AUTHOR      PIC X(50) VALUE SPACES.
+       01 WS-LOOKUP-ID          PIC 9(9) VALUE ZERO.
+       01 WS-AUTHOR-MATCH-COUNT PIC 9(5) COMP VALUE ZERO.
+       01 WS-VALID-ENTRY        PIC X VALUE 'N'.
+       01 WS-IMPORT-PATH        PIC X(200) VALUE SPACES.
+       01 WS-IMPORT-STATUS      PIC XX VALUE '00'.
+       01 WS-IMPORT-EOF         PIC X VALUE 'N'.
+       01 WS-IMPORT-COUNT       PIC 9(9) COMP VALUE ZERO.
+       01 WS-CHECKPOINT-PATH    PIC X(205) VALUE SPACES.
+       01 WS-CHECKPOINT-STATUS  PIC XX VALUE '00'.
+       01 WS-CHECKPOINT-LINE    PIC 9(9) COMP VALUE ZERO.
+       01 WS-ID-SEQ-PATH        PIC X(205) VALUE SPACES.
+       01 WS-ID-SEQ-STATUS      PIC XX VALUE '00'.
+       01 WS-NEXT-ID            PIC 9(9) COMP VALUE 1.
+       01 WS-IMPORT-LINE-NUM    PIC 9(9) COMP VALUE ZERO.
+       01 WS-AUDIT-NUM-ED       PIC -(9)9.
+       COPY FILE-STATUS-CODES.
+       COPY MM-SDF-PATH.
+       COPY AUDIT-LOG-PATH.
+
+        PROCEDURE DIVISION.
+
+        DISPLAY "A Mighty Maxim?".
+        DISPLAY "  Short (PIC X(255)) & memorable quotation!".
+
+        ACCEPT WS-SDF-PATH FROM ENVIRONMENT "MM_SDF_PATH"
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT.
+        ACCEPT WS-AUDIT-PATH FROM ENVIRONMENT "AUDIT_LOG_PATH"
+            ON EXCEPTION
+                CONTINUE
+        END-ACCEPT.
+        PERFORM 0500-INIT-NEXT-ID.
+        PERFORM OPEN-AUDIT-LOG.
+
+        OPEN I-O MM-COBOL-SDF-FILE.
+        DISPLAY "FILE Status is [" FILE-STATUS-CODE "]".
+
+        EVALUATE TRUE
+            WHEN SUCCESS
+                DISPLAY "Extending the quote file ..."
+                MOVE "opened MM-COBOL.SDF for extend"
+                    TO WS-AUDIT-MESSAGE
+                PERFORM WRITE-AUDIT-ENTRY
+            WHEN FILE-LOCKED
+                DISPLAY "MM-COBOL.SDF is in use by another session."
+                DISPLAY "Please try again in a moment."
+                MOVE "MM-COBOL.SDF locked, run aborted"
+                    TO WS-AUDIT-MESSAGE
+                PERFORM WRITE-AUDIT-ENTRY
+                CLOSE AUDIT-LOG-FILE
+                STOP RUN
+            WHEN OTHER
+                DISPLAY "Creating the quote file ..."
+                OPEN OUTPUT MM-COBOL-SDF-FILE
+                CLOSE MM-COBOL-SDF-FILE
+                OPEN I-O MM-COBOL-SDF-FILE
+                IF FILE-LOCKED
+                    DISPLAY "MM-COBOL.SDF is in use by another session."
+                    DISPLAY "Please try again in a moment."
+                    MOVE "MM-COBOL.SDF locked, run aborted"
+                        TO WS-AUDIT-MESSAGE
+                    PERFORM WRITE-AUDIT-ENTRY
+                    CLOSE AUDIT-LOG-FILE
+                    STOP RUN
+                END-IF
+                MOVE "created MM-COBOL.SDF" TO WS-AUDIT-MESSAGE
+                PERFORM WRITE-AUDIT-ENTRY
+        END-EVALUATE.
+
+        DISPLAY "  [A] Add a quote".
+        DISPLAY "  [E] Edit a quote".
+        DISPLAY "  [D] Delete a quote".
+        DISPLAY "  [B] Bulk import from a delimited file".
+        DISPLAY "Mode? [A/E/D/B]".
+        ACCEPT WS-MODE FROM CONSOLE.
+        MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE.
+
+        EVALUATE WS-MODE
+            WHEN 'E'
+                PERFORM 2000-EDIT-QUOTE
+            WHEN 'D'
+                PERFORM 3000-DELETE-QUOTE
+            WHEN 'B'
+                PERFORM 4000-BULK-IMPORT
+            WHEN OTHER
+                PERFORM 1000-ADD-QUOTES
+        END-EVALUATE.
+
+        CLOSE MM-COBOL-SDF-FILE.
+
+        DISPLAY "Success!".
+
+        MOVE "Q_WRITER run complete" TO WS-AUDIT-MESSAGE.
+        PERFORM WRITE-AUDIT-ENTRY.
+        CLOSE AUDIT-LOG-FILE.
+
+        STOP RUN.
+
+       1000-ADD-QUOTES.
+            DISPLAY 'Would you like to add a quote? [Y/N]'.
+            ACCEPT WS-EOF FROM CONSOLE.
+            IF WS-EOF = 'Y' MOVE SPACE TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'Y'
+                MOVE 'N' TO WS-VALID-ENTRY
+                PERFORM UNTIL WS-VALID-ENTRY = 'Y'
+                    DISPLAY "Please enter a Quote."
+                    DISPLAY "Source:"
+                    ACCEPT Q-SOURCE FROM CONSOLE
+                    DISPLAY "Author:"
+                    ACCEPT Q-AUTHOR FROM CONSOLE
+                    DISPLAY "Mighty Maxim:"
+                    ACCEPT Q-MIGHTY-MAXIM FROM CONSOLE
+                    IF Q-SOURCE = SPACES OR Q-AUTHOR = SPACES
+                        OR Q-MIGHTY-MAXIM = SPACES
+                        DISPLAY "All three fields are required."
+                    ELSE
+                        MOVE 'Y' TO WS-VALID-ENTRY
+                    END-IF
+                END-PERFORM
+                MOVE FUNCTION CURRENT-DATE (1:8) TO Q-DATE-ADDED
+                PERFORM 0600-ASSIGN-NEXT-ID
+                WRITE Q-DATA-RAW
+                    INVALID KEY
+                        DISPLAY "Unable to write that record."
+                END-WRITE
+                STRING "added quote for " FUNCTION TRIM(Q-AUTHOR)
+                    " status " FILE-STATUS-CODE
+                    DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE
+                PERFORM WRITE-AUDIT-ENTRY
+                DISPLAY 'Done? [Y/N]'
+                ACCEPT WS-EOF FROM CONSOLE
+            END-PERFORM.
+
+       2000-EDIT-QUOTE.
+            DISPLAY "Author of the quote to edit:".
+            ACCEPT WS-LOOKUP-AUTHOR FROM CONSOLE.
+            PERFORM 2050-LIST-AUTHOR-QUOTES.
+            IF WS-AUTHOR-MATCH-COUNT = ZERO
+                DISPLAY "No quote on file for that author."
+            ELSE
+                DISPLAY "ID of the quote to edit:"
+                ACCEPT WS-LOOKUP-ID FROM CONSOLE
+                MOVE WS-LOOKUP-ID TO Q-ID
+                READ MM-COBOL-SDF-FILE
+                    INVALID KEY
+                        DISPLAY "No quote on file with that ID."
+                    NOT INVALID KEY
+                        DISPLAY "Current Source: [" Q-SOURCE "]"
+                        DISPLAY "New Source:"
+                        ACCEPT Q-SOURCE FROM CONSOLE
+                        DISPLAY "Current Maxim: [" Q-MIGHTY-MAXIM "]"
+                        DISPLAY "New Mighty Maxim:"
+                        ACCEPT Q-MIGHTY-MAXIM FROM CONSOLE
+                        REWRITE Q-DATA-RAW
+                            INVALID KEY
+                                DISPLAY "Unable to rewrite that record."
+                        END-REWRITE
+                END-READ
+            END-IF.
+            STRING "edited quote for " FUNCTION TRIM(WS-LOOKUP-AUTHOR)
+                " status " FILE-STATUS-CODE
+                DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE.
+            PERFORM WRITE-AUDIT-ENTRY.
+
+       3000-DELETE-QUOTE.
+            DISPLAY "Author of the quote to delete:".
+            ACCEPT WS-LOOKUP-AUTHOR FROM CONSOLE.
+            PERFORM 2050-LIST-AUTHOR-QUOTES.
+            IF WS-AUTHOR-MATCH-COUNT = ZERO
+                DISPLAY "No quote on file for that author."
+            ELSE
+                DISPLAY "ID of the quote to delete:"
+                ACCEPT WS-LOOKUP-ID FROM CONSOLE
+                MOVE WS-LOOKUP-ID TO Q-ID
+                READ MM-COBOL-SDF-FILE
+                    INVALID KEY
+                        DISPLAY "No quote on file with that ID."
+                    NOT INVALID KEY
+                        DELETE MM-COBOL-SDF-FILE
+                            INVALID KEY
+                                DISPLAY "Unable to delete that record."
+                            NOT INVALID KEY
+                                DISPLAY "Quote deleted."
+                        END-DELETE
+                END-READ
+            END-IF.
+            STRING "deleted quote for " FUNCTION TRIM(WS-LOOKUP-AUTHOR)
+                " status " FILE-STATUS-CODE
+                DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE.
+            PERFORM WRITE-AUDIT-ENTRY.
+
+      *> The same author can legitimately own more than one quote now
+      *> that Q-ID, not Q-AUTHOR, is the unique key - walk the
+      *> ALTERNATE RECORD KEY's duplicate chain for WS-LOOKUP-AUTHOR
+      *> and show the operator each quote's Q-ID so 2000-EDIT-QUOTE
+      *> and 3000-DELETE-QUOTE can ask which one to act on, instead of
+      *> silently landing on whichever one the ISAM duplicate chain
+      *> happens to return first:
+       2050-LIST-AUTHOR-QUOTES.
+            MOVE ZERO TO WS-AUTHOR-MATCH-COUNT.
+            MOVE WS-LOOKUP-AUTHOR TO Q-AUTHOR.
+            MOVE 'N' TO WS-EOF.
+            START MM-COBOL-SDF-FILE KEY IS = Q-AUTHOR
+                INVALID KEY
+                    MOVE 'Y' TO WS-EOF
+            END-START.
+            PERFORM UNTIL WS-EOF = 'Y'
+                READ MM-COBOL-SDF-FILE NEXT RECORD
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                        IF Q-AUTHOR NOT = WS-LOOKUP-AUTHOR
+                            MOVE 'Y' TO WS-EOF
+                        ELSE
+                            ADD 1 TO WS-AUTHOR-MATCH-COUNT
+                            DISPLAY "  ID " Q-ID ": " Q-MIGHTY-MAXIM
+                        END-IF
+                END-READ
+            END-PERFORM.
+
+       4000-BULK-IMPORT.
+            DISPLAY "Import file (Source|Author|Mighty Maxim per line):".
+            ACCEPT WS-IMPORT-PATH FROM CONSOLE.
+            STRING FUNCTION TRIM(WS-IMPORT-PATH) ".CKPT"
+                DELIMITED BY SIZE INTO WS-CHECKPOINT-PATH.
+            PERFORM 4050-READ-CHECKPOINT.
+            IF WS-CHECKPOINT-LINE > ZERO
+                DISPLAY "Resuming after line " WS-CHECKPOINT-LINE
+                        " (checkpoint found)."
+            END-IF.
+            OPEN INPUT QUOTE-IMPORT-FILE.
+            IF WS-IMPORT-STATUS NOT = '00'
+                DISPLAY "Unable to open import file, status "
+                        WS-IMPORT-STATUS
+            ELSE
+                MOVE 'N' TO WS-IMPORT-EOF
+                MOVE ZERO TO WS-IMPORT-COUNT
+                MOVE ZERO TO WS-IMPORT-LINE-NUM
+                PERFORM UNTIL WS-IMPORT-EOF = 'Y'
+                    READ QUOTE-IMPORT-FILE
+                        AT END MOVE 'Y' TO WS-IMPORT-EOF
+                        NOT AT END PERFORM 4100-IMPORT-ONE-LINE
+                    END-READ
+                END-PERFORM
+                CLOSE QUOTE-IMPORT-FILE
+                DISPLAY WS-IMPORT-COUNT " quote(s) imported."
+                MOVE ZERO TO WS-CHECKPOINT-LINE
+                PERFORM 4060-WRITE-CHECKPOINT
+                MOVE WS-IMPORT-COUNT TO WS-AUDIT-NUM-ED
+                STRING "bulk import complete, "
+                    FUNCTION TRIM(WS-AUDIT-NUM-ED)
+                    " quote(s) imported"
+                    DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE
+                PERFORM WRITE-AUDIT-ENTRY
+            END-IF.
+
+       4050-READ-CHECKPOINT.
+            MOVE ZERO TO WS-CHECKPOINT-LINE.
+            OPEN INPUT IMPORT-CHECKPOINT-FILE.
+            IF WS-CHECKPOINT-STATUS = '00'
+                READ IMPORT-CHECKPOINT-FILE
+                    AT END CONTINUE
+                    NOT AT END MOVE WS-CHECKPOINT-RECORD
+                        TO WS-CHECKPOINT-LINE
+                END-READ
+                CLOSE IMPORT-CHECKPOINT-FILE
+            END-IF.
+
+       4060-WRITE-CHECKPOINT.
+            OPEN OUTPUT IMPORT-CHECKPOINT-FILE.
+            MOVE WS-CHECKPOINT-LINE TO WS-CHECKPOINT-RECORD.
+            WRITE WS-CHECKPOINT-RECORD.
+            CLOSE IMPORT-CHECKPOINT-FILE.
+
+       4100-IMPORT-ONE-LINE.
+            ADD 1 TO WS-IMPORT-LINE-NUM.
+            IF WS-IMPORT-LINE-NUM > WS-CHECKPOINT-LINE
+                UNSTRING WS-IMPORT-RECORD DELIMITED BY '|'
+                    INTO Q-SOURCE Q-AUTHOR Q-MIGHTY-MAXIM
+                END-UNSTRING
+                IF Q-SOURCE = SPACES OR Q-AUTHOR = SPACES
+                    OR Q-MIGHTY-MAXIM = SPACES
+                    DISPLAY "Skipped incomplete import line."
+                ELSE
+                    MOVE FUNCTION CURRENT-DATE (1:8) TO Q-DATE-ADDED
+                    PERFORM 0600-ASSIGN-NEXT-ID
+                    WRITE Q-DATA-RAW
+                        INVALID KEY
+                            DISPLAY "Unable to write import line for: "
+                                    Q-AUTHOR
+                        NOT INVALID KEY
+                            ADD 1 TO WS-IMPORT-COUNT
+                            MOVE WS-IMPORT-LINE-NUM
+                                TO WS-CHECKPOINT-LINE
+                            PERFORM 4060-WRITE-CHECKPOINT
+                    END-WRITE
+                END-IF
+            END-IF.
+
+       0500-INIT-NEXT-ID.
+            STRING FUNCTION TRIM(WS-SDF-PATH) ".SEQ"
+                DELIMITED BY SIZE INTO WS-ID-SEQ-PATH.
+            MOVE 1 TO WS-NEXT-ID.
+            OPEN INPUT MM-COBOL-ID-FILE.
+            IF WS-ID-SEQ-STATUS = '00'
+                READ MM-COBOL-ID-FILE
+                    AT END CONTINUE
+                    NOT AT END MOVE WS-ID-SEQ-RECORD TO WS-NEXT-ID
+                END-READ
+                CLOSE MM-COBOL-ID-FILE
+            END-IF.
+
+       0600-ASSIGN-NEXT-ID.
+            MOVE WS-NEXT-ID TO Q-ID.
+            ADD 1 TO WS-NEXT-ID.
+            MOVE WS-NEXT-ID TO WS-ID-SEQ-RECORD.
+            OPEN OUTPUT MM-COBOL-ID-FILE.
+            WRITE WS-ID-SEQ-RECORD.
+            CLOSE MM-COBOL-ID-FILE.
+
+       OPEN-AUDIT-LOG.
+            OPEN EXTEND AUDIT-LOG-FILE.
+            IF WS-AUDIT-STATUS NOT = '00'
+                OPEN OUTPUT AUDIT-LOG-FILE
+                CLOSE AUDIT-LOG-FILE
+                OPEN EXTEND AUDIT-LOG-FILE
+            END-IF.
+
+       WRITE-AUDIT-ENTRY.
+            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+            MOVE SPACES TO AUDIT-LOG-RECORD.
+            STRING WS-AUDIT-TIMESTAMP (1:8) '-' WS-AUDIT-TIMESTAMP (9:6)
+                ' Q_WRITER: ' WS-AUDIT-MESSAGE
+                DELIMITED BY SIZE INTO AUDIT-LOG-RECORD.
+            WRITE AUDIT-LOG-RECORD.
