@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  MM-SDF-PATH.cpy
+      *  Default location of MM-COBOL-SDF-FILE, shared by every
+      *  program that opens it.  Overridden at run time by setting
+      *  the MM_SDF_PATH environment variable, so moving the file
+      *  to a new server/mount point is a one-line environment
+      *  change instead of an edit-and-recompile in every program.
+      *****************************************************************
+       01  WS-SDF-PATH           PIC X(200) VALUE
+               '/home/profnagy/Desktop/cobol/MM-COBOL.SDF'.
